@@ -0,0 +1,29 @@
+000010*-----------------------------------------------------------*
+000020* AUDITLOG - COMMON AUDIT-TRAIL DETAIL LINE, SHARED BY EVERY
+000030*            PROGRAM IN THE NIGHTLY BATCH SUITE.
+000040*
+000050* AUTHOR.        R. FENWICK.
+000060* DATE-WRITTEN.  2026-08-08.
+000070*
+000080* MODIFICATION HISTORY.
+000090*
+000100* DATE       INIT  DESCRIPTION
+000110* ---------- ----  ------------------------------------------
+000120* 2026-08-08 RF    NEW COPYBOOK. EACH PROGRAM MOVES ITS OWN
+000130*                  PROGRAM NAME AND COUNTS INTO THIS GROUP AND
+000140*                  WRITES IT, FROM, TO ITS OWN AUDIT-LOG-RECORD
+000150*                  AT END OF JOB, SO A SINGLE COMMON AUDITLOG
+000160*                  FILE CARRIES ONE LINE PER STEP FOR THE WHOLE
+000170*                  NIGHTLY RUN.
+000180*-----------------------------------------------------------*
+000190 01  AUDIT-LOG-DETAIL.
+000200     05 AUD-PROGRAM-NAME      PIC X(20).
+000210     05 FILLER                PIC X(01) VALUE SPACE.
+000220     05 AUD-RUN-DATE          PIC 9(08).
+000230     05 FILLER                PIC X(01) VALUE SPACE.
+000240     05 AUD-RUN-TIME          PIC 9(08).
+000250     05 FILLER                PIC X(01) VALUE SPACE.
+000260     05 AUD-INPUT-COUNT       PIC ZZZ,ZZZ,ZZ9.
+000270     05 FILLER                PIC X(01) VALUE SPACE.
+000280     05 AUD-OUTPUT-COUNT      PIC ZZZ,ZZZ,ZZ9.
+000290
