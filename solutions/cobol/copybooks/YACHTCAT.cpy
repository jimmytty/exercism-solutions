@@ -0,0 +1,33 @@
+000010*-----------------------------------------------------------*
+000020* YACHTCAT - VALID YACHT SCORING CATEGORY NAMES.
+000030*
+000040* AUTHOR.        P. DELACROIX.
+000050* DATE-WRITTEN.  2026-08-08.
+000060*
+000070* MODIFICATION HISTORY.
+000080*
+000090* DATE       INIT  DESCRIPTION
+000100* ---------- ----  ------------------------------------------
+000110* 2026-08-08 PD    NEW COPYBOOK. LISTS THE TWELVE CATEGORY
+000120*                  NAMES YACHT WILL SCORE AGAINST, LOADED AS
+000130*                  A TABLE THROUGH A FILLER REDEFINES SO
+000140*                  YACHT-CATEGORY-TABLE CAN BE SEARCHED
+000150*                  INSTEAD OF HAVING THE NAMES REPEATED AS
+000160*                  LITERALS WHEREVER THEY NEED CHECKING.
+000170*-----------------------------------------------------------*
+000180 01  YACHT-CATEGORY-LIST.
+000190     05 FILLER PIC X(15) VALUE "ones".
+000200     05 FILLER PIC X(15) VALUE "twos".
+000210     05 FILLER PIC X(15) VALUE "threes".
+000220     05 FILLER PIC X(15) VALUE "fours".
+000230     05 FILLER PIC X(15) VALUE "fives".
+000240     05 FILLER PIC X(15) VALUE "sixes".
+000250     05 FILLER PIC X(15) VALUE "choice".
+000260     05 FILLER PIC X(15) VALUE "four of a kind".
+000270     05 FILLER PIC X(15) VALUE "full house".
+000280     05 FILLER PIC X(15) VALUE "little straight".
+000290     05 FILLER PIC X(15) VALUE "big straight".
+000300     05 FILLER PIC X(15) VALUE "yacht".
+000310      
+000320 01  YACHT-CATEGORY-TABLE REDEFINES YACHT-CATEGORY-LIST.
+000330     05 CAT-TABLE-ENTRY PIC X(15) OCCURS 12 TIMES.
