@@ -0,0 +1,33 @@
+000010*-----------------------------------------------------------*
+000020* ERRLOG - COMMON ERROR-LOG DETAIL LINE, SHARED BY EVERY
+000030*          PROGRAM IN THE NIGHTLY BATCH SUITE.
+000040*
+000050* AUTHOR.        R. FENWICK.
+000060* DATE-WRITTEN.  2026-08-08.
+000070*
+000080* MODIFICATION HISTORY.
+000090*
+000100* DATE       INIT  DESCRIPTION
+000110* ---------- ----  ------------------------------------------
+000120* 2026-08-08 RF    NEW COPYBOOK. EACH PROGRAM MOVES ITS OWN
+000130*                  PROGRAM NAME, A SHORT IDENTIFIER FOR THE
+000140*                  OFFENDING RECORD, AND A MESSAGE INTO THIS
+000150*                  GROUP AND WRITES IT, FROM, TO ITS OWN
+000160*                  ERROR-LOG-RECORD WHENEVER IT REJECTS INPUT,
+000170*                  SO A SINGLE COMMON ERRORLOG FILE CARRIES
+000180*                  EVERY REJECTED RECORD FROM THE WHOLE
+000190*                  NIGHTLY RUN IN ONE PLACE, IN ADDITION TO
+000200*                  WHATEVER RICHER DOMAIN-SPECIFIC EXCEPTION
+000210*                  REPORT THE OWNING PROGRAM ALREADY KEEPS.
+000220*-----------------------------------------------------------*
+000230 01  ERROR-LOG-DETAIL.
+000240     05 ERR-PROGRAM-NAME     PIC X(20).
+000250     05 FILLER               PIC X(01) VALUE SPACE.
+000260     05 ERR-RUN-DATE         PIC 9(08).
+000270     05 FILLER               PIC X(01) VALUE SPACE.
+000280     05 ERR-RUN-TIME         PIC 9(08).
+000290     05 FILLER               PIC X(01) VALUE SPACE.
+000300     05 ERR-RECORD-ID        PIC X(20).
+000310     05 FILLER               PIC X(01) VALUE SPACE.
+000320     05 ERR-MESSAGE          PIC X(40).
+000330
