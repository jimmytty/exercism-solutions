@@ -0,0 +1,33 @@
+000010*-----------------------------------------------------------*
+000020* BASETBL - VALID DNA BASE CODES AND THEIR RNA COMPLEMENTS.
+000030*
+000040* AUTHOR.        D. KOVACS.
+000050* DATE-WRITTEN.  2026-08-08.
+000060*
+000070* MODIFICATION HISTORY.
+000080*
+000090* DATE       INIT  DESCRIPTION
+000100* ---------- ----  ------------------------------------------
+000110* 2026-08-08 DK    NEW COPYBOOK. LISTS THE FOUR DNA BASE
+000120*                  CODES RNA-TRANSCRIPTION WILL ACCEPT AND
+000130*                  THE RNA CODE EACH TRANSCRIBES TO, LOADED
+000140*                  AS A TABLE THROUGH A FILLER REDEFINES SO
+000150*                  BASE-TABLE CAN BE SEARCHED AND OVERRIDDEN
+000160*                  AT RUN TIME INSTEAD OF HAVING THE CODES
+000170*                  COMPILED DIRECTLY INTO THE TRANSCRIPTION
+000180*                  LOGIC.
+000190*-----------------------------------------------------------*
+000200 01  BASE-TABLE-LIST.
+000210     05 FILLER PIC X(01) VALUE "A".
+000220     05 FILLER PIC X(01) VALUE "U".
+000230     05 FILLER PIC X(01) VALUE "C".
+000240     05 FILLER PIC X(01) VALUE "G".
+000250     05 FILLER PIC X(01) VALUE "G".
+000260     05 FILLER PIC X(01) VALUE "C".
+000270     05 FILLER PIC X(01) VALUE "T".
+000280     05 FILLER PIC X(01) VALUE "A".
+000290
+000300 01  BASE-TABLE REDEFINES BASE-TABLE-LIST.
+000310     05 BASE-TABLE-ENTRY OCCURS 4 TIMES.
+000320         10 BASE-DNA-CODE PIC X(01).
+000330         10 BASE-RNA-CODE PIC X(01).
