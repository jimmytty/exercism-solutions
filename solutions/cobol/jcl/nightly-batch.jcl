@@ -0,0 +1,160 @@
+//NITELY   JOB (ACCT01),'NIGHTLY BATCH SUITE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*-----------------------------------------------------------*
+//* NIGHTLY BATCH SUITE
+//*
+//* CHAINS THE FIVE EXERCISE PROGRAMS - RNA-TRANSCRIPTION,
+//* LEAPBATCH, COLLATZ-CONJECTURE, TWO-FER, AND YACHTBATCH -
+//* INTO ONE SUPERVISED JOB STREAM SO OPERATIONS RUNS A SINGLE
+//* JOB INSTEAD OF FIVE SEPARATE MANUAL LAUNCHES.
+//*
+//* EACH PROGRAM SETS RETURN-CODE 4 AT END OF JOB WHEN IT HAS
+//* LOGGED ONE OR MORE REJECTED INPUT RECORDS TO ITS ERROR OR
+//* EXCEPTION REPORT. EVERY STEP AFTER THE FIRST CARRIES
+//* COND=(8,GE), SO IT IS BYPASSED ONLY WHEN A PRIOR STEP'S
+//* RETURN CODE IS GREATER THAN OR EQUAL TO 8 - IN PRACTICE
+//* THIS RUN NEVER SETS AN 8, SO THE CHAIN FLAGS A BAD STEP
+//* (RC=4) WITHOUT SKIPPING DOWNSTREAM STEPS, BUT GIVES
+//* OPERATIONS A HOOK TO RAISE ANY STEP TO RC=8 LATER IF A
+//* FAILURE SHOULD HALT THE REST OF THE SUITE.
+//*
+//* EVERY STEP ALSO CARRIES AN AUDITLOG DD, SINCE EACH PROGRAM
+//* NOW APPENDS ONE LINE TO THIS COMMON AUDIT TRAIL AT END OF
+//* JOB, GIVING OPERATIONS A SINGLE FILE THAT SHOWS EVERY STEP
+//* OF EVERY NIGHTLY RUN - PROGRAM NAME, RUN DATE/TIME, AND
+//* INPUT/OUTPUT COUNTS - IN ONE PLACE.
+//*
+//* EVERY STEP EXCEPT STEP020 (LEAPBATCH, WHICH HAS NO ERROR
+//* CONCEPT TO REPORT) ALSO CARRIES AN ERRORLOG DD. EACH OF
+//* THOSE PROGRAMS NOW APPENDS ITS REJECTED RECORDS TO THIS
+//* COMMON ERROR LOG IN ADDITION TO ITS OWN RICHER EXCEPTION
+//* REPORT, SO A SINGLE FILE SHOWS EVERY REJECT FROM EVERY
+//* PROGRAM IN THE RUN. COLLATZ-CONJECTURE'S OWN COLLERR REPORT
+//* IS RETIRED IN FAVOR OF THIS COMMON LOG, SINCE IT CARRIED
+//* NOTHING ERRORLOG DOES NOT.
+//*
+//* MODIFICATION HISTORY.
+//*
+//* DATE       INIT  DESCRIPTION
+//* ---------- ----  ------------------------------------------
+//* 2026-08-08 RF    ORIGINAL JOB STREAM.
+//* 2026-08-08 RF    ADDED AUDITLOG DD TO EVERY STEP FOR THE NEW
+//*                  SHARED AUDIT-TRAIL LOG.
+//* 2026-08-08 RF    ADDED ERRORLOG DD TO EVERY STEP EXCEPT
+//*                  STEP020 FOR THE NEW SHARED ERROR LOG, AND
+//*                  REMOVED THE COLLERR DD FROM STEP030 NOW
+//*                  THAT COLLATZ-CONJECTURE FILES ITS REJECTS
+//*                  TO ERRORLOG INSTEAD.
+//* 2026-08-08 RF    ADDED BASEPARM DD TO STEP010 AND CATPARM DD
+//*                  TO STEP050 SO OPERATIONS CAN OVERRIDE THE
+//*                  DNA BASE CODES AND YACHT CATEGORY NAMES
+//*                  WITHOUT A RECOMPILE, AND ADDED STEP060
+//*                  RUNNING THE NEW PARMRPT PROGRAM TO REPORT
+//*                  WHICHEVER VALUES - COMPILED-IN OR
+//*                  PARM-OVERRIDDEN - ARE IN EFFECT FOR THE RUN.
+//* 2026-08-09 RF    CORRECTED COND=(8,LT) TO COND=(8,GE) ON
+//*                  EVERY STEP AFTER THE FIRST - LT BYPASSED
+//*                  DOWNSTREAM STEPS ON ANY RC INSTEAD OF ONLY
+//*                  ON RC 8 OR HIGHER. ALSO CHANGED RNAOUT TO
+//*                  DISP=(OLD,KEEP,KEEP) SO AN ABEND MID-STEP
+//*                  DOES NOT DELETE OUTPUT ALREADY WRITTEN
+//*                  AHEAD OF THE KEPT RNACKPT CHECKPOINT.
+//*-----------------------------------------------------------*
+//*
+//*-----------------------------------------------------------*
+//* STEP010 - TRANSCRIBE THE NIGHT'S DNA STRANDS TO RNA.
+//*-----------------------------------------------------------*
+//STEP010  EXEC PGM=RNA-TRANSCRIPTION
+//DNAIN    DD   DSN=PROD.NIGHTLY.DNAIN,DISP=SHR
+//RNAOUT   DD   DSN=PROD.NIGHTLY.RNAOUT,
+//             DISP=(OLD,KEEP,KEEP),
+//             SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=10005)
+//DNAREJ   DD   SYSOUT=*
+//RNASUM   DD   SYSOUT=*
+//RNACKPT  DD   DSN=PROD.NIGHTLY.RNACKPT,DISP=(OLD,KEEP)
+//BASEPARM DD   DSN=PROD.NIGHTLY.BASEPARM,DISP=SHR
+//AUDITLOG DD   DSN=PROD.NIGHTLY.AUDITLOG,DISP=MOD
+//ERRORLOG DD   DSN=PROD.NIGHTLY.ERRORLOG,DISP=MOD
+//SYSOUT   DD   SYSOUT=*
+//*
+//*-----------------------------------------------------------*
+//* STEP020 - RUN THE LEAP-YEAR BATCH (YEAR LIST AND RANGE
+//*           LIST MODES).
+//*-----------------------------------------------------------*
+//STEP020  EXEC PGM=LEAPBATCH,COND=(8,GE)
+//YEARIN   DD   DSN=PROD.NIGHTLY.YEARIN,DISP=SHR
+//YEAROUT  DD   SYSOUT=*
+//RANGEIN  DD   DSN=PROD.NIGHTLY.RANGEIN,DISP=SHR
+//LEAPLIST DD   SYSOUT=*
+//AUDITLOG DD   DSN=PROD.NIGHTLY.AUDITLOG,DISP=MOD
+//SYSOUT   DD   SYSOUT=*
+//*
+//*-----------------------------------------------------------*
+//* STEP030 - RUN THE COLLATZ CONJECTURE BATCH.
+//*-----------------------------------------------------------*
+//STEP030  EXEC PGM=COLLATZ-CONJECTURE,COND=(8,GE)
+//COLLIN   DD   DSN=PROD.NIGHTLY.COLLIN,DISP=SHR
+//COLLOUT  DD   SYSOUT=*
+//COLLPEAK DD   SYSOUT=*
+//AUDITLOG DD   DSN=PROD.NIGHTLY.AUDITLOG,DISP=MOD
+//ERRORLOG DD   DSN=PROD.NIGHTLY.ERRORLOG,DISP=MOD
+//SYSOUT   DD   SYSOUT=*
+//*
+//*-----------------------------------------------------------*
+//* STEP040 - RUN THE TWO-FER ROSTER BATCH.
+//*-----------------------------------------------------------*
+//STEP040  EXEC PGM=TWO-FER,COND=(8,GE)
+//ROSTIN   DD   DSN=PROD.NIGHTLY.ROSTIN,DISP=SHR
+//TWOFOUT  DD   SYSOUT=*
+//TWOFEXC  DD   SYSOUT=*
+//TWOFPARM DD   DSN=PROD.NIGHTLY.TWOFPARM,DISP=SHR
+//AUDITLOG DD   DSN=PROD.NIGHTLY.AUDITLOG,DISP=MOD
+//ERRORLOG DD   DSN=PROD.NIGHTLY.ERRORLOG,DISP=MOD
+//SYSOUT   DD   SYSOUT=*
+//*
+//*-----------------------------------------------------------*
+//* STEP045 - SORT THE NIGHT'S YACHT ROLLS INTO ASCENDING
+//*           PLAYER-ID/ROUND-NO ORDER AHEAD OF STEP050.
+//*           ROLLS ARE RECORDED IN THE ORDER THEY ARE ACTUALLY
+//*           PLAYED (ROUND-ROBIN ACROSS PLAYERS), NOT IN
+//*           GAME-FILE KEY ORDER, AND YACHTGM IS AN INDEXED
+//*           FILE YACHTBATCH WRITES ACCESS MODE SEQUENTIAL, SO
+//*           A ROLL WRITTEN OUT OF ASCENDING KEY ORDER WOULD BE
+//*           REJECTED WITH INVALID KEY EVEN THOUGH IT IS A
+//*           PERFECTLY VALID ROLL.
+//*-----------------------------------------------------------*
+//STEP045  EXEC PGM=SORT,COND=(8,GE)
+//SORTIN   DD   DSN=PROD.NIGHTLY.ROUNDIN,DISP=SHR
+//SORTOUT  DD   DSN=PROD.NIGHTLY.ROUNDIN.SORTED,
+//             DISP=(NEW,DELETE,DELETE),
+//             SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=33)
+//SYSIN    DD   *
+  SORT FIELDS=(1,10,CH,A,11,2,ZD,A)
+/*
+//SYSOUT   DD   SYSOUT=*
+//*
+//*-----------------------------------------------------------*
+//* STEP050 - SCORE THE NIGHT'S YACHT ROUNDS INTO THE GAME
+//*           FILE. ROUNDIN IS NOW STEP045'S SORTED OUTPUT.
+//*-----------------------------------------------------------*
+//STEP050  EXEC PGM=YACHTBATCH,COND=(8,GE)
+//ROUNDIN  DD   DSN=PROD.NIGHTLY.ROUNDIN.SORTED,DISP=(OLD,DELETE)
+//YACHTGM  DD   DSN=PROD.NIGHTLY.YACHTGM,DISP=(OLD,KEEP)
+//ROLLERR  DD   SYSOUT=*
+//CATPARM  DD   DSN=PROD.NIGHTLY.CATPARM,DISP=SHR
+//AUDITLOG DD   DSN=PROD.NIGHTLY.AUDITLOG,DISP=MOD
+//ERRORLOG DD   DSN=PROD.NIGHTLY.ERRORLOG,DISP=MOD
+//SYSOUT   DD   SYSOUT=*
+//*
+//*-----------------------------------------------------------*
+//* STEP060 - REPORT THE DNA BASE CODES AND YACHT CATEGORY
+//*           NAMES CURRENTLY IN EFFECT FOR THIS RUN.
+//*-----------------------------------------------------------*
+//STEP060  EXEC PGM=PARMRPT,COND=(8,GE)
+//BASEPARM DD   DSN=PROD.NIGHTLY.BASEPARM,DISP=SHR
+//CATPARM  DD   DSN=PROD.NIGHTLY.CATPARM,DISP=SHR
+//PARMOUT  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//
