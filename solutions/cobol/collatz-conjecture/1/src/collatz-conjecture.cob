@@ -1,25 +1,312 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. collatz-conjecture.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-NUMBER PIC S9(8).
-       01 WS-STEPS PIC 9(4).
-       01 WS-ERROR PIC X(35).
-
-       PROCEDURE DIVISION.
-       COLLATZ-CONJECTURE.
-
-       IF WS-NUMBER < 1 THEN
-           MOVE 'Only positive integers are allowed' TO WS-ERROR
-           EXIT
-       END-IF
-
-       MOVE 0 TO WS-STEPS
-       PERFORM UNTIL WS-NUMBER <= 1
-           IF FUNCTION MOD(WS-NUMBER, 2) = 0 THEN
-               COMPUTE WS-NUMBER = WS-NUMBER / 2
-           ELSE
-               COMPUTE WS-NUMBER = WS-NUMBER * 3 + 1
-           END-IF
-           ADD 1 TO WS-STEPS
-       END-PERFORM
+000010*-----------------------------------------------------------*
+000020 IDENTIFICATION DIVISION.
+000030*-----------------------------------------------------------*
+000040 PROGRAM-ID.    COLLATZ-CONJECTURE.
+000050 AUTHOR.        R. FENWICK.
+000060 INSTALLATION.  SCHEDULING SYSTEMS BATCH GROUP.
+000070 DATE-WRITTEN.  2021-09-14.
+000080 DATE-COMPILED.
+000090*-----------------------------------------------------------*
+000100* MODIFICATION HISTORY.
+000110*
+000120* DATE       INIT  DESCRIPTION
+000130* ---------- ----  ------------------------------------------
+000140* 2021-09-14 RF    ORIGINAL SINGLE-NUMBER VERSION.
+000150* 2026-08-08 RF    CONVERTED TO BATCH MODE. READS COLLATZ-
+000160*                  INPUT, ONE STARTING NUMBER PER RECORD, AND
+000170*                  WRITES THE STEP COUNT FOR EACH TO
+000180*                  COLLATZ-OUTPUT - LETS A FULL BATCH OF
+000190*                  NUMBERS RUN UNATTENDED IN ONE JOB STEP.
+000200* 2026-08-08 RF    INVALID-INPUT CASES (WS-NUMBER < 1) ARE NOW
+000210*                  APPENDED TO COLLATZ-ERROR-LOG WITH THE
+000220*                  OFFENDING VALUE AND A TIMESTAMP INSTEAD OF
+000230*                  JUST SETTING WS-ERROR AND FALLING THROUGH
+000240*                  UNSEEN.
+000250* 2026-08-08 RF    RETIRED THE DEDICATED COLLATZ-ERROR-LOG
+000260*                  REPORT IN FAVOR OF THE COMMON ERRORLOG FILE
+000270*                  NOW SHARED BY THE WHOLE NIGHTLY SUITE -
+000280*                  IT CARRIED NOTHING COLLATZ-ERROR-LOG DID
+000290*                  NOT, SO KEEPING BOTH WOULD HAVE LEFT TWO
+000300*                  NEAR-IDENTICAL ERROR REPORTS FOR THE SAME
+000310*                  RUN.
+000320* 2026-08-08 RF    ADDED OVERFLOW PROTECTION AROUND THE 3N+1
+000330*                  COMPUTE. A STARTING NUMBER WHOSE SEQUENCE
+000340*                  WOULD OVERFLOW WS-NUMBER NOW STOPS AND IS
+000350*                  REPORTED RATHER THAN SILENTLY WRAPPING INTO
+000360*                  A WRONG STEP COUNT.
+000370* 2026-08-08 RF    ADDED A "LONGEST SEQUENCE IN BATCH" PEAK
+000380*                  REPORT. THE STARTING NUMBER WITH THE
+000390*                  HIGHEST WS-STEPS COUNT FOR THE RUN IS
+000400*                  TRACKED AND WRITTEN TO COLLATZ-PEAK AT
+000410*                  END OF JOB.
+000420* 2026-08-08 RF    SETS RETURN-CODE 4 AT END OF JOB WHEN ONE OR
+000430*                  MORE STARTING NUMBERS WERE LOGGED TO
+000440*                  COLLATZ-ERROR-LOG, SO THE JCL STEP THAT RUNS
+000450*                  THIS PROGRAM CAN BE CHECKED BY DOWNSTREAM
+000460*                  STEPS IN THE NIGHTLY SUITE.
+000470* 2026-08-08 RF    APPENDS ONE AUDIT-LOG LINE AT END OF JOB -
+000480*                  PROGRAM NAME, RUN DATE/TIME, NUMBERS
+000490*                  PROCESSED, AND NUMBERS REJECTED - TO THE
+000500*                  COMMON AUDITLOG FILE SHARED BY THE WHOLE
+000510*                  NIGHTLY SUITE.
+000511* 2026-08-09 RF    OPENS ERROR-LOG EXTEND INSTEAD OF OUTPUT SO
+000512*                  A RUN NO LONGER TRUNCATES REJECTS ALREADY
+000513*                  FILED BY AN EARLIER STEP SHARING THE SAME
+000514*                  ERRORLOG DATASET. REWORKED 3000-COLLATZ-
+000515*                  CONJECTURE'S INVALID-NUMBER CHECK AS A
+000516*                  GUARDING IF INSTEAD OF A GO TO, TO MATCH
+000517*                  THE REST OF THE PARAGRAPH'S STRUCTURED
+000518*                  STYLE.
+000519* 2026-08-09 RF    REMOVED A LEFTOVER DUPLICATE 3000-EXIT
+000520*                  DECLARATION FROM THE ABOVE REWORK, AND
+000521*                  SHORTENED THE OVERFLOW ERROR LITERAL SO IT
+000522*                  FITS WS-ERROR (PIC X(35)) WITHOUT BEING
+000523*                  TRUNCATED.
+000524*-----------------------------------------------------------*
+000530 ENVIRONMENT DIVISION.
+000540 INPUT-OUTPUT SECTION.
+000550 FILE-CONTROL.
+000560     SELECT COLLATZ-INPUT ASSIGN TO "COLLIN"
+000570         ORGANIZATION IS LINE SEQUENTIAL
+000580         FILE STATUS IS WS-COLLATZ-IN-STATUS.
+000590     SELECT COLLATZ-OUTPUT ASSIGN TO "COLLOUT"
+000600         ORGANIZATION IS LINE SEQUENTIAL
+000610         FILE STATUS IS WS-COLLATZ-OUT-STATUS.
+000620     SELECT COLLATZ-PEAK ASSIGN TO "COLLPEAK"
+000630         ORGANIZATION IS LINE SEQUENTIAL
+000640         FILE STATUS IS WS-COLLATZ-PEAK-STATUS.
+000650     SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+000660         ORGANIZATION IS LINE SEQUENTIAL
+000670         FILE STATUS IS WS-AUDIT-STATUS.
+000680     SELECT ERROR-LOG ASSIGN TO "ERRORLOG"
+000690         ORGANIZATION IS LINE SEQUENTIAL
+000700         FILE STATUS IS WS-ERROR-LOG-STATUS.
+000710 DATA DIVISION.
+000720 FILE SECTION.
+000730 FD  COLLATZ-INPUT
+000740     RECORD CONTAINS 8 CHARACTERS.
+000750 01  COLLATZ-INPUT-RECORD   PIC S9(08).
+000760      
+000770 FD  COLLATZ-OUTPUT
+000780     RECORD CONTAINS 80 CHARACTERS.
+000790 01  COLLATZ-OUTPUT-RECORD  PIC X(80).
+000800      
+000810 FD  COLLATZ-PEAK
+000820     RECORD CONTAINS 80 CHARACTERS.
+000830 01  COLLATZ-PEAK-RECORD    PIC X(80).
+000840      
+000850 FD  AUDIT-LOG
+000860     RECORD CONTAINS 62 CHARACTERS.
+000870 01  AUDIT-LOG-RECORD       PIC X(62).
+000880      
+000890 FD  ERROR-LOG
+000900     RECORD CONTAINS 100 CHARACTERS.
+000910 01  ERROR-LOG-RECORD       PIC X(100).
+000920      
+000930 WORKING-STORAGE SECTION.
+000940 01  WS-COLLATZ-IN-STATUS   PIC X(02).
+000950     88 WS-COLLATZ-IN-OK              VALUE "00".
+000960     88 WS-COLLATZ-IN-EOF             VALUE "10".
+000970 01  WS-COLLATZ-OUT-STATUS  PIC X(02).
+000980     88 WS-COLLATZ-OUT-OK             VALUE "00".
+000990 01  WS-COLLATZ-PEAK-STATUS PIC X(02).
+001000     88 WS-COLLATZ-PEAK-OK              VALUE "00".
+001010 01  WS-AUDIT-STATUS        PIC X(02).
+001020     88 WS-AUDIT-OK                     VALUE "00".
+001030 01  WS-ERROR-LOG-STATUS    PIC X(02).
+001040     88 WS-ERROR-LOG-OK                 VALUE "00".
+001050      
+001060      
+001070 01  WS-EOF-SWITCH          PIC X(01) VALUE "N".
+001080     88 WS-NO-MORE-NUMBERS            VALUE "Y".
+001090      
+001100 01  WS-OVERFLOW-SWITCH     PIC X(01) VALUE "N".
+001110     88 WS-IS-OVERFLOW                VALUE "Y".
+001120      
+001130 01  WS-ERROR-COUNT         PIC 9(07) COMP VALUE 0.
+001140 01  WS-RECORD-COUNT        PIC 9(07) COMP VALUE 0.
+001150      
+001160 01  WS-NUMBER PIC S9(8).
+001170 01  WS-START-NUMBER         PIC S9(8).
+001180 01  WS-STEPS PIC 9(4).
+001190 01  WS-ERROR PIC X(35).
+001200      
+001210 01  WS-RUN-DATE             PIC 9(08).
+001220 01  WS-RUN-TIME             PIC 9(08).
+001230      
+001240 01  WS-PEAK-NUMBER          PIC S9(8) VALUE 0.
+001250 01  WS-PEAK-STEPS           PIC 9(4) VALUE 0.
+001260      
+001270 01  WS-PEAK-DETAIL.
+001280     05 FILLER               PIC X(27) VALUE
+001290         "LONGEST SEQUENCE - NUMBER ".
+001300     05 WS-PK-NUMBER          PIC ----,---,--9.
+001310     05 FILLER                PIC X(10) VALUE " IN STEPS ".
+001320     05 WS-PK-STEPS           PIC ZZZ9.
+001330      
+001340 01  WS-REPORT-DETAIL.
+001350     05 WS-RPT-NUMBER        PIC ----,---,--9.
+001360     05 FILLER               PIC X(03) VALUE SPACES.
+001370     05 WS-RPT-STEPS         PIC ZZZ9.
+001380     05 FILLER               PIC X(03) VALUE SPACES.
+001390     05 WS-RPT-MESSAGE       PIC X(35).
+001400      
+001410 01  WS-ERR-NUMBER           PIC ----,---,--9.
+001420      
+001430 COPY AUDITLOG.
+001440      
+001450 COPY ERRLOG.
+001460      
+001470 PROCEDURE DIVISION.
+001480*-----------------------------------------------------------*
+001490* 0000-MAINLINE
+001500*-----------------------------------------------------------*
+001510 0000-MAINLINE.
+001520     PERFORM 1000-INITIALIZE
+001530     PERFORM 2000-PROCESS-NUMBERS
+001540         UNTIL WS-NO-MORE-NUMBERS
+001550     PERFORM 9000-TERMINATE
+001560     GOBACK.
+001570      
+001580*-----------------------------------------------------------*
+001590* 1000-INITIALIZE - OPEN FILES, PRIME THE READ.
+001600*-----------------------------------------------------------*
+001610 1000-INITIALIZE.
+001620     OPEN INPUT COLLATZ-INPUT
+001630     OPEN OUTPUT COLLATZ-OUTPUT
+001640     OPEN OUTPUT COLLATZ-PEAK
+001650     OPEN EXTEND AUDIT-LOG
+001660     OPEN EXTEND ERROR-LOG
+001670     PERFORM 2100-READ-COLLATZ-INPUT.
+001680      
+001690*-----------------------------------------------------------*
+001700* 2000-PROCESS-NUMBERS - RUN ONE NUMBER AND READ ON.
+001710*-----------------------------------------------------------*
+001720 2000-PROCESS-NUMBERS.
+001730     ADD 1 TO WS-RECORD-COUNT
+001740     MOVE WS-NUMBER TO WS-START-NUMBER
+001750     PERFORM 3000-COLLATZ-CONJECTURE
+001760     PERFORM 2200-WRITE-COLLATZ-OUTPUT
+001770     PERFORM 2300-TRACK-PEAK
+001780     PERFORM 2100-READ-COLLATZ-INPUT.
+001790      
+001800*-----------------------------------------------------------*
+001810* 2100-READ-COLLATZ-INPUT - READ NEXT NUMBER, SET EOF SWITCH.
+001820*-----------------------------------------------------------*
+001830 2100-READ-COLLATZ-INPUT.
+001840     READ COLLATZ-INPUT INTO WS-NUMBER
+001850         AT END
+001860             MOVE "Y" TO WS-EOF-SWITCH
+001870     END-READ.
+001880      
+001890*-----------------------------------------------------------*
+001900* 2200-WRITE-COLLATZ-OUTPUT - WRITE ONE DETAIL LINE.
+001910*-----------------------------------------------------------*
+001920 2200-WRITE-COLLATZ-OUTPUT.
+001930     MOVE WS-START-NUMBER TO WS-RPT-NUMBER
+001940     MOVE WS-STEPS        TO WS-RPT-STEPS
+001950     MOVE WS-ERROR        TO WS-RPT-MESSAGE
+001960     WRITE COLLATZ-OUTPUT-RECORD FROM WS-REPORT-DETAIL.
+001970      
+001980*-----------------------------------------------------------*
+001990* 2300-TRACK-PEAK - REMEMBER THE STARTING NUMBER WITH THE
+002000*                   HIGHEST STEP COUNT SEEN SO FAR IN THE RUN.
+002010*-----------------------------------------------------------*
+002020 2300-TRACK-PEAK.
+002030     IF WS-ERROR = SPACES
+002040         AND WS-STEPS > WS-PEAK-STEPS THEN
+002050         MOVE WS-START-NUMBER TO WS-PEAK-NUMBER
+002060         MOVE WS-STEPS        TO WS-PEAK-STEPS
+002070     END-IF.
+002080      
+002090*-----------------------------------------------------------*
+002100* 3000-COLLATZ-CONJECTURE - COUNT THE STEPS TO REACH 1.
+002110*-----------------------------------------------------------*
+002120 3000-COLLATZ-CONJECTURE.
+002130     MOVE SPACES TO WS-ERROR
+002140     MOVE 0 TO WS-STEPS
+002150     MOVE "N" TO WS-OVERFLOW-SWITCH
+002160     IF WS-NUMBER < 1 THEN
+002170         MOVE "ONLY POSITIVE INTEGERS ARE ALLOWED" TO WS-ERROR
+002180         PERFORM 3050-LOG-ERROR
+002190     ELSE
+002200         PERFORM 3100-COLLATZ-STEP
+002210             UNTIL WS-NUMBER <= 1
+002220                OR WS-IS-OVERFLOW
+002230     END-IF.
+002250
+002290*-----------------------------------------------------------*
+002300* 3050-LOG-ERROR - APPEND THE OFFENDING VALUE AND A
+002310*                  TIMESTAMP TO COLLATZ-ERROR-LOG.
+002320*-----------------------------------------------------------*
+002330 3050-LOG-ERROR.
+002340     ADD 1 TO WS-ERROR-COUNT
+002350     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+002360     ACCEPT WS-RUN-TIME FROM TIME
+002370     MOVE "COLLATZ-CONJECTURE" TO ERR-PROGRAM-NAME
+002380     MOVE WS-RUN-DATE          TO ERR-RUN-DATE
+002390     MOVE WS-RUN-TIME          TO ERR-RUN-TIME
+002400     MOVE WS-START-NUMBER      TO WS-ERR-NUMBER
+002410     MOVE WS-ERR-NUMBER        TO ERR-RECORD-ID
+002420     MOVE WS-ERROR             TO ERR-MESSAGE
+002430     WRITE ERROR-LOG-RECORD FROM ERROR-LOG-DETAIL.
+002440      
+002450*-----------------------------------------------------------*
+002460* 3100-COLLATZ-STEP - APPLY ONE STEP OF THE COLLATZ RULE.
+002470*                     THE 3N+1 BRANCH IS GUARDED AGAINST
+002480*                     OVERFLOWING WS-NUMBER.
+002490*-----------------------------------------------------------*
+002500 3100-COLLATZ-STEP.
+002510     IF FUNCTION MOD(WS-NUMBER, 2) = 0 THEN
+002520         COMPUTE WS-NUMBER = WS-NUMBER / 2
+002530     ELSE
+002540         COMPUTE WS-NUMBER = WS-NUMBER * 3 + 1
+002550             ON SIZE ERROR
+002560                 MOVE "Y" TO WS-OVERFLOW-SWITCH
+002570                 MOVE "STARTING NUMBER OVERFLOWED NUMBER"
+002580                     TO WS-ERROR
+002590                 PERFORM 3050-LOG-ERROR
+002600         END-COMPUTE
+002610     END-IF
+002620     IF NOT WS-IS-OVERFLOW THEN
+002630         ADD 1 TO WS-STEPS
+002640     END-IF.
+002650      
+002660*-----------------------------------------------------------*
+002670* 9000-TERMINATE - WRITE THE PEAK REPORT, CLOSE FILES, AND
+002680*                  SET RETURN-CODE SO THE JCL STEP REFLECTS
+002690*                  WHETHER ANY STARTING NUMBER WAS REJECTED.
+002700*-----------------------------------------------------------*
+002710 9000-TERMINATE.
+002720     PERFORM 9100-WRITE-PEAK-REPORT
+002730     PERFORM 9200-WRITE-AUDIT-LOG
+002740     CLOSE COLLATZ-INPUT
+002750     CLOSE COLLATZ-OUTPUT
+002760     CLOSE COLLATZ-PEAK
+002770     CLOSE AUDIT-LOG
+002780     CLOSE ERROR-LOG
+002790     IF WS-ERROR-COUNT > 0 THEN
+002800         MOVE 4 TO RETURN-CODE
+002810     END-IF.
+002820      
+002830*-----------------------------------------------------------*
+002840* 9100-WRITE-PEAK-REPORT - WRITE THE LONGEST-SEQUENCE LINE.
+002850*-----------------------------------------------------------*
+002860 9100-WRITE-PEAK-REPORT.
+002870     MOVE WS-PEAK-NUMBER TO WS-PK-NUMBER
+002880     MOVE WS-PEAK-STEPS  TO WS-PK-STEPS
+002890     WRITE COLLATZ-PEAK-RECORD FROM WS-PEAK-DETAIL.
+002900      
+002910*-----------------------------------------------------------*
+002920* 9200-WRITE-AUDIT-LOG - APPEND ONE LINE TO THE COMMON
+002930*                        AUDITLOG FILE FOR THIS RUN.
+002940*-----------------------------------------------------------*
+002950 9200-WRITE-AUDIT-LOG.
+002960     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+002970     ACCEPT WS-RUN-TIME FROM TIME
+002980     MOVE "COLLATZ-CONJECTURE" TO AUD-PROGRAM-NAME
+002990     MOVE WS-RUN-DATE          TO AUD-RUN-DATE
+003000     MOVE WS-RUN-TIME          TO AUD-RUN-TIME
+003010     MOVE WS-RECORD-COUNT      TO AUD-INPUT-COUNT
+003020     MOVE WS-ERROR-COUNT       TO AUD-OUTPUT-COUNT
+003030     WRITE AUDIT-LOG-RECORD FROM AUDIT-LOG-DETAIL.
