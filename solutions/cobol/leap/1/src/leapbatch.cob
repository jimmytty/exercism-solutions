@@ -0,0 +1,267 @@
+000010*-----------------------------------------------------------*
+000020 IDENTIFICATION DIVISION.
+000030*-----------------------------------------------------------*
+000040 PROGRAM-ID.    LEAPBATCH.
+000050 AUTHOR.        M. OKONKWO.
+000060 INSTALLATION.  SCHEDULING SYSTEMS BATCH GROUP.
+000070 DATE-WRITTEN.  2026-08-08.
+000080 DATE-COMPILED.
+000090*-----------------------------------------------------------*
+000100* MODIFICATION HISTORY.
+000110*
+000120* DATE       INIT  DESCRIPTION
+000130* ---------- ----  ------------------------------------------
+000140* 2026-08-08 MO    SPLIT OUT OF LEAP WHEN LEAP WAS RECAST AS
+000150*                  A CALLABLE SUBPROGRAM. THIS PROGRAM KEEPS
+000160*                  THE ORIGINAL BATCH FILE I/O - THE YEAR-
+000170*                  INPUT LIST MODE AND THE RANGE-INPUT LEAP-
+000180*                  LIST MODE - AND CALLS LEAP FOR THE ACTUAL
+000190*                  LEAP-YEAR TEST ON EACH YEAR.
+000200* 2026-08-08 MO    APPENDS ONE AUDIT-LOG LINE AT END OF JOB -
+000210*                  PROGRAM NAME, RUN DATE/TIME, YEARS TESTED,
+000220*                  AND LEAP YEARS FOUND - TO THE COMMON AUDITLOG
+000230*                  FILE SHARED BY THE WHOLE NIGHTLY SUITE.
+000241* 2026-08-09 MO    YEAR-INPUT AND RANGE-INPUT ARE NOW INDEPENDENT
+000242*                  MODE SWITCHES - PREVIOUSLY RANGE MODE WON
+000243*                  OUTRIGHT WHENEVER RANGE-INPUT OPENED, EVEN IF
+000244*                  YEAR-INPUT WAS ALSO SUPPLIED, LEAVING LIST
+000245*                  MODE UNREACHABLE IN A RUN WIRED WITH BOTH DDS.
+000246*                  BOTH MODES NOW RUN WHENEVER THEIR OWN INPUT
+000247*                  FILE OPENS. ALSO GUARDED 1300-INIT-RANGE-MODE
+000248*                  AGAINST AN EMPTY RANGE-INPUT, WHICH USED TO
+000249*                  LOAD THE RANGE BOUNDS FROM UNREAD FD STORAGE.
+000250*-----------------------------------------------------------*
+000255 ENVIRONMENT DIVISION.
+000265 INPUT-OUTPUT SECTION.
+000275 FILE-CONTROL.
+000285     SELECT YEAR-INPUT ASSIGN TO "YEARIN"
+000295         ORGANIZATION IS LINE SEQUENTIAL
+000305         FILE STATUS IS WS-YEAR-IN-STATUS.
+000315     SELECT YEAR-REPORT ASSIGN TO "YEAROUT"
+000325         ORGANIZATION IS LINE SEQUENTIAL
+000335         FILE STATUS IS WS-YEAR-OUT-STATUS.
+000345     SELECT RANGE-INPUT ASSIGN TO "RANGEIN"
+000355         ORGANIZATION IS LINE SEQUENTIAL
+000365         FILE STATUS IS WS-RANGE-IN-STATUS.
+000375     SELECT LEAP-LIST ASSIGN TO "LEAPLIST"
+000385         ORGANIZATION IS LINE SEQUENTIAL
+000395         FILE STATUS IS WS-LEAP-LIST-STATUS.
+000405     SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+000415         ORGANIZATION IS LINE SEQUENTIAL
+000425         FILE STATUS IS WS-AUDIT-STATUS.
+000430 DATA DIVISION.
+000440 FILE SECTION.
+000450 FD  YEAR-INPUT
+000460     RECORD CONTAINS 4 CHARACTERS.
+000470 01  YEAR-INPUT-RECORD      PIC 9(04).
+000480      
+000490 FD  YEAR-REPORT
+000500     RECORD CONTAINS 80 CHARACTERS.
+000510 01  YEAR-REPORT-RECORD     PIC X(80).
+000520      
+000530 FD  RANGE-INPUT
+000540     RECORD CONTAINS 8 CHARACTERS.
+000550 01  RANGE-INPUT-RECORD.
+000560     05 RANGE-START-YEAR    PIC 9(04).
+000570     05 RANGE-END-YEAR      PIC 9(04).
+000580      
+000590 FD  LEAP-LIST
+000600     RECORD CONTAINS 4 CHARACTERS.
+000610 01  LEAP-LIST-RECORD       PIC 9(04).
+000620      
+000630 FD  AUDIT-LOG
+000640     RECORD CONTAINS 62 CHARACTERS.
+000650 01  AUDIT-LOG-RECORD       PIC X(62).
+000660      
+000670 WORKING-STORAGE SECTION.
+000680 01  WS-YEAR-IN-STATUS      PIC X(02).
+000690     88 WS-YEAR-IN-OK                 VALUE "00".
+000700     88 WS-YEAR-IN-EOF                VALUE "10".
+000710 01  WS-YEAR-OUT-STATUS     PIC X(02).
+000720     88 WS-YEAR-OUT-OK                VALUE "00".
+000730      
+000740 01  WS-RANGE-IN-STATUS     PIC X(02).
+000750     88 WS-RANGE-IN-OK                VALUE "00".
+000760 01  WS-LEAP-LIST-STATUS    PIC X(02).
+000770     88 WS-LEAP-LIST-OK               VALUE "00".
+000780 01  WS-AUDIT-STATUS        PIC X(02).
+000790     88 WS-AUDIT-OK                   VALUE "00".
+000800      
+000810 01  WS-EOF-SWITCH          PIC X(01) VALUE "N".
+000820     88 WS-NO-MORE-YEARS              VALUE "Y".
+000830      
+000840 01  WS-RANGE-MODE-SWITCH   PIC X(01) VALUE "N".
+000850     88 WS-IS-RANGE-MODE              VALUE "Y".
+000860      
+000861 01  WS-LIST-MODE-SWITCH    PIC X(01) VALUE "N".
+000862     88 WS-IS-LIST-MODE               VALUE "Y".
+000863      
+000864 01  WS-RANGE-EMPTY-SWITCH  PIC X(01) VALUE "N".
+000865     88 WS-RANGE-IS-EMPTY             VALUE "Y".
+000866      
+000870 01  WS-RESULT   PIC 9.
+000880 01  WS-YEAR     PIC 9999.
+000890 01  WS-START-YEAR          PIC 9999.
+000900 01  WS-END-YEAR            PIC 9999.
+000901 01  WS-RANGE-YEAR          PIC 9999.
+000910      
+000920 01  WS-REPORT-DETAIL.
+000930     05 WS-RPT-YEAR          PIC 9(04).
+000940     05 FILLER               PIC X(03) VALUE SPACES.
+000950     05 WS-RPT-FLAG          PIC X(11).
+000960      
+000970 01  WS-YEAR-COUNT          PIC 9(07) COMP VALUE 0.
+000980 01  WS-LEAP-COUNT          PIC 9(07) COMP VALUE 0.
+000990      
+001000 01  WS-RUN-DATE            PIC 9(08).
+001010 01  WS-RUN-TIME            PIC 9(08).
+001020      
+001030 COPY AUDITLOG.
+001040      
+001050 PROCEDURE DIVISION.
+001060*-----------------------------------------------------------*
+001070* 0000-MAINLINE
+001080*-----------------------------------------------------------*
+001090 0000-MAINLINE.
+001100     PERFORM 1000-INITIALIZE
+001101     IF WS-IS-LIST-MODE THEN
+001102         PERFORM 2000-PROCESS-YEARS
+001103             UNTIL WS-NO-MORE-YEARS
+001104     END-IF
+001105     IF WS-IS-RANGE-MODE AND NOT WS-RANGE-IS-EMPTY THEN
+001106         PERFORM 2500-PROCESS-RANGE
+001107             UNTIL WS-RANGE-YEAR > WS-END-YEAR
+001108     END-IF
+001180     PERFORM 9000-TERMINATE
+001190     GOBACK.
+001200      
+001210*-----------------------------------------------------------*
+001220* 1000-INITIALIZE - DETERMINE RUN MODE(S) AND OPEN FILES.
+001230*                   YEAR-INPUT AND RANGE-INPUT ARE INDEPENDENT
+001231*                   OPTIONAL CONTROL FILES - WHICHEVER ONE(S)
+001232*                   OPEN SUCCESSFULLY RUN THIS TRIP, SO A NIGHT
+001233*                   THAT SUPPLIES BOTH RUNS BOTH LIST MODE AND
+001234*                   RANGE MODE INSTEAD OF RANGE MODE SILENTLY
+001235*                   SHADOWING LIST MODE.
+001260*-----------------------------------------------------------*
+001270 1000-INITIALIZE.
+001280     OPEN EXTEND AUDIT-LOG
+001281     OPEN INPUT YEAR-INPUT
+001282     IF WS-YEAR-IN-OK THEN
+001283         MOVE "Y" TO WS-LIST-MODE-SWITCH
+001284         PERFORM 1200-INIT-LIST-MODE
+001285     END-IF
+001290     OPEN INPUT RANGE-INPUT
+001300     IF WS-RANGE-IN-OK THEN
+001310         MOVE "Y" TO WS-RANGE-MODE-SWITCH
+001320         PERFORM 1300-INIT-RANGE-MODE
+001350     END-IF.
+001360      
+001370*-----------------------------------------------------------*
+001380* 1200-INIT-LIST-MODE - OPEN THE YEAR-REPORT OUTPUT AND PRIME
+001385*                       THE READ. YEAR-INPUT ITSELF IS ALREADY
+001386*                       OPEN, SINCE 1000-INITIALIZE HAD TO OPEN
+001387*                       IT TO DECIDE WHETHER LIST MODE RUNS.
+001390*-----------------------------------------------------------*
+001400 1200-INIT-LIST-MODE.
+001420     OPEN OUTPUT YEAR-REPORT
+001430     PERFORM 2100-READ-YEAR-INPUT.
+001440      
+001450*-----------------------------------------------------------*
+001460* 1300-INIT-RANGE-MODE - OPEN THE LEAP-LIST OUTPUT AND READ
+001470*                        THE START/END YEAR CONTROL RECORD.
+001475*                        AN EMPTY RANGE-INPUT SETS
+001476*                        WS-RANGE-IS-EMPTY SO 0000-MAINLINE
+001477*                        SKIPS RANGE PROCESSING RATHER THAN
+001478*                        WALKING A RANGE BUILT FROM UNREAD
+001479*                        FD STORAGE.
+001480*-----------------------------------------------------------*
+001490 1300-INIT-RANGE-MODE.
+001500     OPEN OUTPUT LEAP-LIST
+001510     READ RANGE-INPUT
+001520         AT END
+001530             MOVE "Y" TO WS-RANGE-EMPTY-SWITCH
+001540     END-READ
+001541     IF NOT WS-RANGE-IS-EMPTY THEN
+001550         MOVE RANGE-START-YEAR TO WS-START-YEAR
+001560         MOVE RANGE-END-YEAR   TO WS-END-YEAR
+001570         MOVE WS-START-YEAR    TO WS-RANGE-YEAR
+001571     END-IF.
+001580      
+001590*-----------------------------------------------------------*
+001600* 2000-PROCESS-YEARS - EVALUATE ONE YEAR AND READ ON.
+001610*-----------------------------------------------------------*
+001620 2000-PROCESS-YEARS.
+001630     ADD 1 TO WS-YEAR-COUNT
+001640     CALL "LEAP" USING WS-YEAR WS-RESULT
+001650     IF WS-RESULT = 1 THEN
+001660         ADD 1 TO WS-LEAP-COUNT
+001670     END-IF
+001680     PERFORM 2200-WRITE-YEAR-REPORT
+001690     PERFORM 2100-READ-YEAR-INPUT.
+001700      
+001710*-----------------------------------------------------------*
+001720* 2500-PROCESS-RANGE - TEST ONE YEAR OF THE RANGE AND WRITE
+001730*                      IT TO LEAP-LIST WHEN IT IS A LEAP
+001740*                      YEAR, THEN STEP TO THE NEXT YEAR.
+001750*-----------------------------------------------------------*
+001760 2500-PROCESS-RANGE.
+001770     ADD 1 TO WS-YEAR-COUNT
+001780     CALL "LEAP" USING WS-RANGE-YEAR WS-RESULT
+001790     IF WS-RESULT = 1 THEN
+001800         ADD 1 TO WS-LEAP-COUNT
+001810         MOVE WS-RANGE-YEAR TO LEAP-LIST-RECORD
+001820         WRITE LEAP-LIST-RECORD
+001830     END-IF
+001840     ADD 1 TO WS-RANGE-YEAR.
+001850      
+001860*-----------------------------------------------------------*
+001870* 2100-READ-YEAR-INPUT - READ NEXT YEAR, SET EOF SWITCH.
+001880*-----------------------------------------------------------*
+001890 2100-READ-YEAR-INPUT.
+001900     READ YEAR-INPUT INTO WS-YEAR
+001910         AT END
+001920             MOVE "Y" TO WS-EOF-SWITCH
+001930     END-READ.
+001940      
+001950*-----------------------------------------------------------*
+001960* 2200-WRITE-YEAR-REPORT - WRITE ONE DETAIL LINE.
+001970*-----------------------------------------------------------*
+001980 2200-WRITE-YEAR-REPORT.
+001990     MOVE WS-YEAR TO WS-RPT-YEAR
+002000     IF WS-RESULT = 1 THEN
+002010         MOVE "LEAP YEAR"     TO WS-RPT-FLAG
+002020     ELSE
+002030         MOVE "NOT A LEAP"    TO WS-RPT-FLAG
+002040     END-IF
+002050     WRITE YEAR-REPORT-RECORD FROM WS-REPORT-DETAIL.
+002060      
+002070*-----------------------------------------------------------*
+002080* 9000-TERMINATE - CLOSE FILES.
+002090*-----------------------------------------------------------*
+002100 9000-TERMINATE.
+002110     PERFORM 9150-WRITE-AUDIT-LOG
+002120     IF WS-IS-LIST-MODE THEN
+002130         CLOSE YEAR-REPORT
+002140     END-IF
+002150     IF WS-IS-RANGE-MODE THEN
+002160         CLOSE LEAP-LIST
+002170     END-IF
+002180     CLOSE YEAR-INPUT
+002181     CLOSE RANGE-INPUT
+002190     CLOSE AUDIT-LOG.
+002200      
+002210*-----------------------------------------------------------*
+002220* 9150-WRITE-AUDIT-LOG - APPEND ONE LINE TO THE COMMON
+002230*                        AUDITLOG FILE SHARED BY THE WHOLE
+002240*                        NIGHTLY SUITE.
+002250*-----------------------------------------------------------*
+002260 9150-WRITE-AUDIT-LOG.
+002270     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+002280     ACCEPT WS-RUN-TIME FROM TIME
+002290     MOVE "LEAPBATCH"     TO AUD-PROGRAM-NAME
+002300     MOVE WS-RUN-DATE     TO AUD-RUN-DATE
+002310     MOVE WS-RUN-TIME     TO AUD-RUN-TIME
+002320     MOVE WS-YEAR-COUNT   TO AUD-INPUT-COUNT
+002330     MOVE WS-LEAP-COUNT   TO AUD-OUTPUT-COUNT
+002340     WRITE AUDIT-LOG-RECORD FROM AUDIT-LOG-DETAIL.
