@@ -1,20 +1,143 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. LEAP.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-RESULT PIC 9.
-       01 WS-YEAR   PIC 9999.
-       PROCEDURE DIVISION.
-       LEAP.
-       MOVE 0 TO WS-RESULT
-       IF FUNCTION MOD(WS-YEAR, 100) = 0 THEN
-           IF FUNCTION MOD(WS-YEAR, 400) = 0 THEN
-               MOVE 1 TO WS-RESULT
-           END-IF
-       ELSE IF FUNCTION MOD(WS-YEAR, 4) = 0 THEN
-           MOVE 1 TO WS-RESULT
-       END-IF
-       CONTINUE.
-       LEAP-EXIT.
-       EXIT.
+000010*-----------------------------------------------------------*
+000020 IDENTIFICATION DIVISION.
+000030*-----------------------------------------------------------*
+000040 PROGRAM-ID.    LEAP.
+000050 AUTHOR.        M. OKONKWO.
+000060 INSTALLATION.  SCHEDULING SYSTEMS BATCH GROUP.
+000070 DATE-WRITTEN.  2020-02-28.
+000080 DATE-COMPILED.
+000090*-----------------------------------------------------------*
+000100* MODIFICATION HISTORY.
+000110*
+000120* DATE       INIT  DESCRIPTION
+000130* ---------- ----  ------------------------------------------
+000140* 2020-02-28 MO    ORIGINAL SINGLE-YEAR VERSION.
+000150* 2026-08-08 MO    CONVERTED TO BATCH MODE. READS YEAR-INPUT,
+000160*                  ONE YEAR PER RECORD, AND WRITES A REPORT
+000170*                  SHOWING EACH YEAR WITH ITS LEAP/NON-LEAP
+000180*                  FLAG - USED TO VALIDATE SCHEDULING
+000190*                  CALENDARS THAT SPAN MANY YEARS AT ONCE.
+000200* 2026-08-08 MO    ADDED RANGE MODE. WHEN A RANGE-INPUT
+000210*                  CONTROL RECORD IS PRESENT, A LEAP-LIST OF
+000220*                  EVERY LEAP YEAR BETWEEN THE GIVEN START
+000230*                  AND END YEAR IS PRODUCED INSTEAD OF THE
+000240*                  YEAR-INPUT LIST REPORT - FOR PLANNING
+000250*                  MULTI-YEAR BATCH CALENDARS.
+000260* 2026-08-08 MO    YEARS BEFORE THE GREGORIAN CALENDAR REFORM
+000270*                  (PRE-1582) NOW USE THE OLDER JULIAN LEAP
+000280*                  RULE - EVERY 4TH YEAR, WITH NO CENTURY
+000290*                  EXCEPTION - SO HISTORICAL DATES ARE NOT
+000300*                  MISCLASSIFIED BY THE MODERN RULE.
+000310* 2026-08-08 MO    RECAST AS A CALLABLE SUBPROGRAM. THE BATCH
+000320*                  FILE I/O MOVED OUT TO LEAPBATCH, WHICH NOW
+000330*                  CALLS THIS PROGRAM FOR EACH YEAR IT TESTS.
+000340*                  ADDED THE DAYS-IN-MONTH AND DAYS-IN-YEAR
+000350*                  ENTRY POINTS SO OTHER PROGRAMS CAN GET
+000360*                  CALENDAR FACTS WITHOUT DUPLICATING THE
+000370*                  LEAP-YEAR RULE.
+000380*-----------------------------------------------------------*
+000390 ENVIRONMENT DIVISION.
+000400 DATA DIVISION.
+000410 WORKING-STORAGE SECTION.
+000420 01  WS-YEAR                PIC 9999.
+000430 01  WS-RESULT              PIC 9.
+000440 01  WS-GREGORIAN-CUTOVER   PIC 9999 VALUE 1582.
+000450      
+000460 01  WS-MONTH-DAYS.
+000470     05 WS-MD-31            PIC 9(02) VALUE 31.
+000480     05 WS-MD-30            PIC 9(02) VALUE 30.
+000490     05 WS-MD-28            PIC 9(02) VALUE 28.
+000500     05 WS-MD-29            PIC 9(02) VALUE 29.
+000510      
+000520 LINKAGE SECTION.
+000530 01  LK-YEAR                PIC 9999.
+000540 01  LK-LEAP-RESULT         PIC 9.
+000550 01  LK-MONTH               PIC 99.
+000560 01  LK-DAYS                PIC 999.
+000570      
+000580 PROCEDURE DIVISION USING LK-YEAR LK-LEAP-RESULT.
+000590*-----------------------------------------------------------*
+000600* 0000-MAINLINE - MAIN ENTRY. TEST ONE YEAR AND RETURN 1 IF
+000610*                 IT IS A LEAP YEAR, OTHERWISE 0.
+000620*-----------------------------------------------------------*
+000630 0000-MAINLINE.
+000640     MOVE LK-YEAR TO WS-YEAR
+000650     PERFORM 3000-LEAP
+000660     MOVE WS-RESULT TO LK-LEAP-RESULT
+000670     GOBACK.
+000680      
+000690*-----------------------------------------------------------*
+000700* 3000-LEAP - DETERMINE WHETHER WS-YEAR IS A LEAP YEAR.
+000710*             YEARS BEFORE THE GREGORIAN CUTOVER ARE TESTED
+000720*             UNDER THE OLDER JULIAN RULE.
+000730*-----------------------------------------------------------*
+000740 3000-LEAP.
+000750     IF WS-YEAR < WS-GREGORIAN-CUTOVER THEN
+000760         PERFORM 3100-JULIAN-LEAP
+000770     ELSE
+000780         PERFORM 3200-GREGORIAN-LEAP
+000790     END-IF.
+000800      
+000810*-----------------------------------------------------------*
+000820* 3100-JULIAN-LEAP - PRE-1582 RULE: EVERY 4TH YEAR, NO
+000830*                    CENTURY EXCEPTION.
+000840*-----------------------------------------------------------*
+000850 3100-JULIAN-LEAP.
+000860     MOVE 0 TO WS-RESULT
+000870     IF FUNCTION MOD(WS-YEAR, 4) = 0 THEN
+000880         MOVE 1 TO WS-RESULT
+000890     END-IF.
+000900      
+000910*-----------------------------------------------------------*
+000920* 3200-GREGORIAN-LEAP - MODERN RULE: EVERY 4TH YEAR EXCEPT
+000930*                       CENTURY YEARS, UNLESS DIVISIBLE BY 400.
+000940*-----------------------------------------------------------*
+000950 3200-GREGORIAN-LEAP.
+000960     MOVE 0 TO WS-RESULT
+000970     IF FUNCTION MOD(WS-YEAR, 100) = 0 THEN
+000980         IF FUNCTION MOD(WS-YEAR, 400) = 0 THEN
+000990             MOVE 1 TO WS-RESULT
+001000         END-IF
+001010     ELSE
+001020         IF FUNCTION MOD(WS-YEAR, 4) = 0 THEN
+001030             MOVE 1 TO WS-RESULT
+001040         END-IF
+001050     END-IF.
+001060      
+001070*-----------------------------------------------------------*
+001080* DAYS-IN-MONTH - ENTRY POINT. RETURNS THE NUMBER OF DAYS
+001090*                 IN LK-MONTH OF LK-YEAR, ACCOUNTING FOR
+001100*                 FEBRUARY IN A LEAP YEAR.
+001110*-----------------------------------------------------------*
+001120 ENTRY "DAYS-IN-MONTH" USING LK-YEAR LK-MONTH LK-DAYS.
+001130     MOVE LK-YEAR TO WS-YEAR
+001140     PERFORM 3000-LEAP
+001150     EVALUATE LK-MONTH
+001160         WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+001170             MOVE WS-MD-31 TO LK-DAYS
+001180         WHEN 4 WHEN 6 WHEN 9 WHEN 11
+001190             MOVE WS-MD-30 TO LK-DAYS
+001200         WHEN 2
+001210             IF WS-RESULT = 1 THEN
+001220                 MOVE WS-MD-29 TO LK-DAYS
+001230             ELSE
+001240                 MOVE WS-MD-28 TO LK-DAYS
+001250             END-IF
+001260         WHEN OTHER
+001270             MOVE 0 TO LK-DAYS
+001280     END-EVALUATE
+001290     GOBACK.
+001300      
+001310*-----------------------------------------------------------*
+001320* DAYS-IN-YEAR - ENTRY POINT. RETURNS 366 FOR A LEAP YEAR,
+001330*                365 OTHERWISE.
+001340*-----------------------------------------------------------*
+001350 ENTRY "DAYS-IN-YEAR" USING LK-YEAR LK-DAYS.
+001360     MOVE LK-YEAR TO WS-YEAR
+001370     PERFORM 3000-LEAP
+001380     IF WS-RESULT = 1 THEN
+001390         MOVE 366 TO LK-DAYS
+001400     ELSE
+001410         MOVE 365 TO LK-DAYS
+001420     END-IF
+001430     GOBACK.
