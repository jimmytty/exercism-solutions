@@ -1,26 +1,542 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. rna-transcription.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-COMPLEMENT PIC X(64).
-       01 WS-DNA PIC X(4) VALUE "ACGT".
-       01 WS-STRING.
-          02 WS-CHAR PIC X(1) OCCURS 64 TIMES.
-       01 I PIC 9(2).
-       PROCEDURE DIVISION.
-       RNA-TRANSCRIPTION.
-
-       MOVE WS-COMPLEMENT TO WS-STRING
-
-       MOVE 0 TO I
-       PERFORM UNTIL I >= 64
-           EVALUATE WS-CHAR(I)
-               WHEN 'G' MOVE 'C' TO WS-CHAR(I)
-               WHEN 'C' MOVE 'G' TO WS-CHAR(I)
-               WHEN 'T' MOVE 'A' TO WS-CHAR(I)
-               WHEN 'A' MOVE 'U' TO WS-CHAR(i)
-           END-EVALUATE
-           ADD 1 TO I
-       END-PERFORM
-
-       MOVE WS-STRING TO WS-COMPLEMENT
+000010*-----------------------------------------------------------*
+000020 IDENTIFICATION DIVISION.
+000030*-----------------------------------------------------------*
+000040 PROGRAM-ID.    RNA-TRANSCRIPTION.
+000050 AUTHOR.        D. KOVACS.
+000060 INSTALLATION.  GENETICS LAB BATCH GROUP.
+000070 DATE-WRITTEN.  2019-04-11.
+000080 DATE-COMPILED.
+000090*-----------------------------------------------------------*
+000100* MODIFICATION HISTORY.
+000110*
+000120* DATE       INIT  DESCRIPTION
+000130* ---------- ----  ------------------------------------------
+000140* 2019-04-11 DK    ORIGINAL SINGLE-STRAND VERSION.
+000150* 2026-08-08 DK    CONVERTED TO BATCH FILE PROCESSING. READS
+000160*                  DNA-INPUT SEQUENTIAL FILE, ONE STRAND PER
+000170*                  RECORD, AND WRITES EACH TRANSCRIBED RESULT
+000180*                  TO RNA-OUTPUT. LETS A FULL NIGHT'S STRANDS
+000190*                  RUN UNATTENDED IN ONE JOB STEP.
+000200* 2026-08-08 DK    RECORDS NOW CARRY AN EXPLICIT SEQUENCE-
+000210*                  LENGTH FIELD SO STRANDS UP TO 10,000 BASES
+000220*                  LONG TRANSCRIBE CORRECTLY INSTEAD OF BEING
+000230*                  TRUNCATED (OR PADDED) TO A FIXED 64.
+000240* 2026-08-08 DK    ADDED INVALID-BASE DETECTION. ANY CHARACTER
+000250*                  OTHER THAN A/C/G/T IS LOGGED, WITH STRAND
+000260*                  NUMBER AND POSITION, TO A NEW DNA-REJECT
+000270*                  REPORT RATHER THAN PASSED THROUGH UNCHANGED.
+000280* 2026-08-08 DK    ADDED AN END-OF-RUN RNA-SUMMARY REPORT -
+000290*                  STRANDS PROCESSED, BASE COUNTS BY TYPE, AND
+000300*                  REJECTED-STRAND COUNT - AS A CONTROL TOTAL
+000310*                  FOR OPERATIONS.
+000320* 2026-08-08 DK    ADDED CHECKPOINT/RESTART. LAST-COMPLETED
+000330*                  RECORD NUMBER IS SAVED TO RNA-CHECKPOINT
+000340*                  EVERY WS-CKPT-INTERVAL STRANDS. ON RESTART
+000350*                  THE PRIOR STRAND COUNT IS READ BACK AND
+000360*                  THAT MANY DNA-INPUT RECORDS ARE SKIPPED SO
+000370*                  A MID-BATCH ABEND DOES NOT COST A FULL
+000380*                  RE-RUN.
+000390* 2026-08-08 DK    SETS RETURN-CODE 4 AT END OF JOB WHEN ONE OR
+000400*                  MORE STRANDS WERE LOGGED TO DNA-REJECT, SO
+000410*                  THE JCL STEP THAT RUNS THIS PROGRAM CAN BE
+000420*                  CHECKED BY DOWNSTREAM STEPS IN THE NIGHTLY
+000430*                  SUITE.
+000440* 2026-08-08 DK    APPENDS ONE AUDIT-LOG LINE AT END OF JOB -
+000450*                  PROGRAM NAME, RUN DATE/TIME, STRANDS
+000460*                  PROCESSED, AND STRANDS REJECTED - TO THE
+000470*                  COMMON AUDITLOG FILE SHARED BY THE WHOLE
+000480*                  NIGHTLY SUITE.
+000490* 2026-08-08 DK    EACH INVALID BASE LOGGED TO DNA-REJECT IS
+000500*                  NOW ALSO APPENDED TO THE COMMON ERRORLOG
+000510*                  FILE SHARED BY THE WHOLE NIGHTLY SUITE,
+000520*                  ALONGSIDE THE EXISTING DNA-REJECT DETAIL.
+000530* 2026-08-08 DK    THE VALID BASE CODES AND THEIR RNA
+000540*                  COMPLEMENTS ARE NOW HELD IN BASE-TABLE
+000550*                  (COPY BASETBL) AND SEARCHED RATHER THAN
+000560*                  COMPILED INTO THE TRANSCRIPTION EVALUATE,
+000570*                  AND MAY BE OVERRIDDEN AT RUN TIME BY AN
+000580*                  OPTIONAL BASEPARM FILE READ AT STARTUP -
+000590*                  SO OPERATIONS CAN ADD OR CHANGE A BASE
+000600*                  CODE WITHOUT A RECOMPILE.
+000605* 2026-08-09 DK    RNA-CHECKPOINT NOW ALSO CARRIES THE RUNNING
+000606*                  BASE COUNTS AND REJECT COUNT ALONGSIDE THE
+000607*                  LAST-COMPLETED RECORD NUMBER, RESTORED ON
+000608*                  RESTART, SO A RESTARTED RUN'S RNA-SUMMARY
+000609*                  AND AUDIT-LOG TOTALS REFLECT THE WHOLE RUN
+000610*                  INSTEAD OF JUST THE POST-RESTART PORTION.
+000611*-----------------------------------------------------------*
+000620 ENVIRONMENT DIVISION.
+000630 INPUT-OUTPUT SECTION.
+000640 FILE-CONTROL.
+000650     SELECT DNA-INPUT ASSIGN TO "DNAIN"
+000660         ORGANIZATION IS LINE SEQUENTIAL
+000670         FILE STATUS IS WS-DNA-IN-STATUS.
+000680     SELECT RNA-OUTPUT ASSIGN TO "RNAOUT"
+000690         ORGANIZATION IS LINE SEQUENTIAL
+000700         FILE STATUS IS WS-RNA-OUT-STATUS.
+000710     SELECT DNA-REJECT ASSIGN TO "DNAREJ"
+000720         ORGANIZATION IS LINE SEQUENTIAL
+000730         FILE STATUS IS WS-DNA-REJ-STATUS.
+000740     SELECT RNA-SUMMARY ASSIGN TO "RNASUM"
+000750         ORGANIZATION IS LINE SEQUENTIAL
+000760         FILE STATUS IS WS-RNA-SUM-STATUS.
+000770     SELECT RNA-CHECKPOINT ASSIGN TO "RNACKPT"
+000780         ORGANIZATION IS LINE SEQUENTIAL
+000790         FILE STATUS IS WS-CKPT-STATUS.
+000800     SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+000810         ORGANIZATION IS LINE SEQUENTIAL
+000820         FILE STATUS IS WS-AUDIT-STATUS.
+000830     SELECT ERROR-LOG ASSIGN TO "ERRORLOG"
+000840         ORGANIZATION IS LINE SEQUENTIAL
+000850         FILE STATUS IS WS-ERROR-LOG-STATUS.
+000860     SELECT BASE-PARM ASSIGN TO "BASEPARM"
+000870         ORGANIZATION IS LINE SEQUENTIAL
+000880         FILE STATUS IS WS-BASE-PARM-STATUS.
+000890 DATA DIVISION.
+000900 FILE SECTION.
+000910 FD  DNA-INPUT
+000920     RECORD CONTAINS 5 TO 10005 CHARACTERS DEPENDING
+000930         ON DNA-SEQ-LEN.
+000940 01  DNA-INPUT-RECORD.
+000950     05 DNA-SEQ-LEN          PIC 9(05).
+000960     05 DNA-SEQUENCE         PIC X(10000).
+000970
+000980 FD  RNA-OUTPUT
+000990     RECORD CONTAINS 5 TO 10005 CHARACTERS DEPENDING
+001000         ON RNA-SEQ-LEN.
+001010 01  RNA-OUTPUT-RECORD.
+001020     05 RNA-SEQ-LEN          PIC 9(05).
+001030     05 RNA-SEQUENCE         PIC X(10000).
+001040
+001050 FD  DNA-REJECT
+001060     RECORD CONTAINS 80 CHARACTERS.
+001070 01  DNA-REJECT-RECORD       PIC X(80).
+001080      
+001090 FD  RNA-SUMMARY
+001100     RECORD CONTAINS 80 CHARACTERS.
+001110 01  RNA-SUMMARY-RECORD      PIC X(80).
+001120      
+001130 FD  RNA-CHECKPOINT
+001140     RECORD CONTAINS 50 CHARACTERS.
+001150 01  RNA-CHECKPOINT-RECORD.
+001151     05 CKPT-LAST-REC        PIC 9(07).
+001152     05 CKPT-COUNT-A         PIC 9(09).
+001153     05 CKPT-COUNT-C         PIC 9(09).
+001154     05 CKPT-COUNT-G         PIC 9(09).
+001155     05 CKPT-COUNT-T         PIC 9(09).
+001156     05 CKPT-REJECT-COUNT    PIC 9(07).
+001160      
+001170 FD  AUDIT-LOG
+001180     RECORD CONTAINS 62 CHARACTERS.
+001190 01  AUDIT-LOG-RECORD        PIC X(62).
+001200      
+001210 FD  ERROR-LOG
+001220     RECORD CONTAINS 100 CHARACTERS.
+001230 01  ERROR-LOG-RECORD        PIC X(100).
+001240      
+001250 FD  BASE-PARM
+001260     RECORD CONTAINS 2 CHARACTERS.
+001270 01  BASE-PARM-RECORD.
+001280     05 PARM-DNA-CODE        PIC X(01).
+001290     05 PARM-RNA-CODE        PIC X(01).
+001300      
+001310 WORKING-STORAGE SECTION.
+001320 01  WS-DNA-IN-STATUS       PIC X(02).
+001330     88 WS-DNA-IN-OK                  VALUE "00".
+001340     88 WS-DNA-IN-EOF                 VALUE "10".
+001350 01  WS-RNA-OUT-STATUS      PIC X(02).
+001360     88 WS-RNA-OUT-OK                 VALUE "00".
+001370 01  WS-DNA-REJ-STATUS      PIC X(02).
+001380     88 WS-DNA-REJ-OK                 VALUE "00".
+001390 01  WS-RNA-SUM-STATUS      PIC X(02).
+001400     88 WS-RNA-SUM-OK                 VALUE "00".
+001410 01  WS-CKPT-STATUS         PIC X(02).
+001420     88 WS-CKPT-OK                    VALUE "00".
+001430     88 WS-CKPT-NOT-FOUND             VALUE "35".
+001440 01  WS-AUDIT-STATUS        PIC X(02).
+001450     88 WS-AUDIT-OK                   VALUE "00".
+001460 01  WS-ERROR-LOG-STATUS    PIC X(02).
+001470     88 WS-ERROR-LOG-OK               VALUE "00".
+001480 01  WS-BASE-PARM-STATUS    PIC X(02).
+001490     88 WS-BASE-PARM-OK               VALUE "00".
+001500      
+001510 01  WS-EOF-SWITCH          PIC X(01) VALUE "N".
+001520     88 WS-NO-MORE-STRANDS            VALUE "Y".
+001530      
+001540 01  WS-CKPT-INTERVAL       PIC 9(05) COMP VALUE 100.
+001550 01  WS-CKPT-LAST-REC       PIC 9(07) COMP VALUE 0.
+001560 01  WS-RESTART-SWITCH      PIC X(01) VALUE "N".
+001570     88 WS-IS-RESTART                 VALUE "Y".
+001580 01  WS-SKIP-COUNT          PIC 9(07) COMP VALUE 0.
+001590      
+001600 01  WS-BASE-IDX            PIC 9(02) COMP.
+001610 01  WS-BASE-PARM-EOF-SWITCH PIC X(01) VALUE "N".
+001620     88 WS-BASE-PARM-DONE              VALUE "Y".
+001630 01  WS-BASE-FOUND-SWITCH   PIC X(01) VALUE "N".
+001640     88 WS-BASE-FOUND                 VALUE "Y".
+001650 01  WS-SEQ-LEN             PIC 9(05).
+001660 01  WS-STRING.
+001670     05 WS-CHAR             PIC X(01) OCCURS 10000 TIMES.
+001680 01  I                      PIC 9(05) COMP.
+001690 01  WS-STRAND-COUNT        PIC 9(07) COMP VALUE 0.
+001700      
+001710 01  WS-STRAND-REJECT-SW    PIC X(01) VALUE "N".
+001720     88 WS-STRAND-HAS-REJECT          VALUE "Y".
+001730 01  WS-REJECT-STRAND-COUNT PIC 9(07) COMP VALUE 0.
+001740      
+001750 01  WS-BASE-COUNTS.
+001760     05 WS-COUNT-A          PIC 9(09) COMP VALUE 0.
+001770     05 WS-COUNT-C          PIC 9(09) COMP VALUE 0.
+001780     05 WS-COUNT-G          PIC 9(09) COMP VALUE 0.
+001790     05 WS-COUNT-T          PIC 9(09) COMP VALUE 0.
+001800      
+001810 01  WS-SUMMARY-LINE        PIC X(80).
+001820 01  WS-SUMMARY-DETAIL.
+001830     05 WS-SUM-LABEL        PIC X(30).
+001840     05 WS-SUM-VALUE        PIC ZZZ,ZZZ,ZZ9.
+001850      
+001860 01  WS-REJECT-LINE.
+001870     05 WS-REJ-STRAND-NO    PIC 9(07).
+001880     05 FILLER              PIC X(01) VALUE SPACE.
+001890     05 WS-REJ-POSITION     PIC 9(05).
+001900     05 FILLER              PIC X(01) VALUE SPACE.
+001910     05 WS-REJ-BAD-CHAR     PIC X(01).
+001920     05 FILLER              PIC X(01) VALUE SPACE.
+001930     05 WS-REJ-MESSAGE      PIC X(40) VALUE
+001940         "INVALID BASE - NOT ONE OF A/C/G/T".
+001950      
+001960 01  WS-RUN-DATE            PIC 9(08).
+001970 01  WS-RUN-TIME            PIC 9(08).
+001980      
+001990 COPY AUDITLOG.
+002000      
+002010 COPY ERRLOG.
+002020      
+002030 COPY BASETBL.
+002040      
+002050 PROCEDURE DIVISION.
+002060*-----------------------------------------------------------*
+002070* 0000-MAINLINE
+002080*-----------------------------------------------------------*
+002090 0000-MAINLINE.
+002100     PERFORM 1000-INITIALIZE
+002110     PERFORM 2000-PROCESS-STRANDS
+002120         UNTIL WS-NO-MORE-STRANDS
+002130     PERFORM 9000-TERMINATE
+002140     GOBACK.
+002150      
+002160*-----------------------------------------------------------*
+002170* 1000-INITIALIZE - OPEN FILES, PRIME THE READ.
+002180*-----------------------------------------------------------*
+002190 1000-INITIALIZE.
+002200     PERFORM 1100-READ-CHECKPOINT
+002210     PERFORM 1150-READ-BASE-PARM
+002220     OPEN INPUT DNA-INPUT
+002230     IF WS-IS-RESTART THEN
+002240         MOVE WS-CKPT-LAST-REC TO WS-STRAND-COUNT
+002250         PERFORM 1200-SKIP-COMPLETED-RECORDS
+002260         OPEN EXTEND RNA-OUTPUT
+002270         OPEN EXTEND DNA-REJECT
+002280         OPEN EXTEND RNA-SUMMARY
+002290     ELSE
+002300         OPEN OUTPUT RNA-OUTPUT
+002310         OPEN OUTPUT DNA-REJECT
+002320         OPEN OUTPUT RNA-SUMMARY
+002330     END-IF
+002340     OPEN EXTEND AUDIT-LOG
+002350     OPEN EXTEND ERROR-LOG
+002360     PERFORM 2100-READ-DNA-INPUT.
+002370      
+002380*-----------------------------------------------------------*
+002390* 1100-READ-CHECKPOINT - PICK UP WHERE A PRIOR RUN LEFT OFF,
+002400*                        IF AN RNA-CHECKPOINT FILE EXISTS.
+002410*-----------------------------------------------------------*
+002420 1100-READ-CHECKPOINT.
+002430     OPEN INPUT RNA-CHECKPOINT
+002440     IF WS-CKPT-OK THEN
+002450         READ RNA-CHECKPOINT
+002460             AT END CONTINUE
+002470         END-READ
+002480         IF WS-CKPT-OK THEN
+002490             MOVE CKPT-LAST-REC    TO WS-CKPT-LAST-REC
+002491             MOVE CKPT-COUNT-A     TO WS-COUNT-A
+002492             MOVE CKPT-COUNT-C     TO WS-COUNT-C
+002493             MOVE CKPT-COUNT-G     TO WS-COUNT-G
+002494             MOVE CKPT-COUNT-T     TO WS-COUNT-T
+002495             MOVE CKPT-REJECT-COUNT TO WS-REJECT-STRAND-COUNT
+002500             IF WS-CKPT-LAST-REC > 0 THEN
+002510                 MOVE "Y" TO WS-RESTART-SWITCH
+002520             END-IF
+002530         END-IF
+002540         CLOSE RNA-CHECKPOINT
+002550     END-IF.
+002560      
+002570*-----------------------------------------------------------*
+002580* 1150-READ-BASE-PARM - IF AN OPTIONAL BASEPARM FILE IS
+002590*                       PRESENT, ITS ENTRIES REPLACE THE
+002600*                       COMPILED-IN BASE-TABLE SO OPERATIONS
+002610*                       CAN ADD OR CHANGE A BASE CODE
+002620*                       WITHOUT A RECOMPILE. A MISSING OR
+002630*                       EMPTY FILE LEAVES THE COMPILED-IN
+002640*                       TABLE UNCHANGED.
+002650*-----------------------------------------------------------*
+002660 1150-READ-BASE-PARM.
+002670     MOVE 0 TO WS-BASE-IDX
+002680     MOVE "N" TO WS-BASE-PARM-EOF-SWITCH
+002690     OPEN INPUT BASE-PARM
+002700     IF WS-BASE-PARM-OK THEN
+002710         PERFORM 1160-READ-ONE-BASE-PARM
+002720             UNTIL WS-BASE-PARM-DONE
+002730         CLOSE BASE-PARM
+002740     END-IF.
+002750      
+002760*-----------------------------------------------------------*
+002770* 1160-READ-ONE-BASE-PARM - LOAD ONE OVERRIDE ENTRY INTO
+002780*                       BASE-TABLE.
+002790*-----------------------------------------------------------*
+002800 1160-READ-ONE-BASE-PARM.
+002810     READ BASE-PARM
+002820         AT END MOVE "Y" TO WS-BASE-PARM-EOF-SWITCH
+002830     END-READ
+002840     IF NOT WS-BASE-PARM-DONE THEN
+002850         ADD 1 TO WS-BASE-IDX
+002860         MOVE PARM-DNA-CODE TO BASE-DNA-CODE (WS-BASE-IDX)
+002870         MOVE PARM-RNA-CODE TO BASE-RNA-CODE (WS-BASE-IDX)
+002880         IF WS-BASE-IDX >= 4 THEN
+002890             MOVE "Y" TO WS-BASE-PARM-EOF-SWITCH
+002900         END-IF
+002910     END-IF.
+002920      
+002930*-----------------------------------------------------------*
+002940* 1200-SKIP-COMPLETED-RECORDS - FAST-FORWARD PAST STRANDS
+002950*                        ALREADY TRANSCRIBED BEFORE THE LAST
+002960*                        CHECKPOINT.
+002970*-----------------------------------------------------------*
+002980 1200-SKIP-COMPLETED-RECORDS.
+002990     MOVE 0 TO WS-SKIP-COUNT
+003000     PERFORM UNTIL WS-SKIP-COUNT >= WS-CKPT-LAST-REC
+003010         READ DNA-INPUT
+003020             AT END MOVE WS-CKPT-LAST-REC TO WS-SKIP-COUNT
+003030         END-READ
+003040         ADD 1 TO WS-SKIP-COUNT
+003050     END-PERFORM.
+003060      
+003070*-----------------------------------------------------------*
+003080* 2000-PROCESS-STRANDS - TRANSCRIBE ONE STRAND AND READ ON.
+003090*-----------------------------------------------------------*
+003100 2000-PROCESS-STRANDS.
+003110     ADD 1 TO WS-STRAND-COUNT
+003120     MOVE "N" TO WS-STRAND-REJECT-SW
+003130     PERFORM 3000-RNA-TRANSCRIPTION
+003140     PERFORM 2200-WRITE-RNA-OUTPUT
+003150     IF WS-STRAND-HAS-REJECT THEN
+003160         ADD 1 TO WS-REJECT-STRAND-COUNT
+003170     END-IF
+003180     PERFORM 2300-CHECKPOINT-IF-DUE
+003190     PERFORM 2100-READ-DNA-INPUT.
+003200      
+003210*-----------------------------------------------------------*
+003220* 2100-READ-DNA-INPUT - READ NEXT STRAND, SET EOF SWITCH.
+003230*-----------------------------------------------------------*
+003240 2100-READ-DNA-INPUT.
+003250     READ DNA-INPUT
+003260         AT END
+003270             MOVE "Y" TO WS-EOF-SWITCH
+003280     END-READ
+003290     IF NOT WS-NO-MORE-STRANDS THEN
+003300         MOVE DNA-SEQ-LEN   TO WS-SEQ-LEN
+003310         MOVE DNA-SEQUENCE  TO WS-STRING
+003320     END-IF.
+003330      
+003340*-----------------------------------------------------------*
+003350* 2200-WRITE-RNA-OUTPUT - WRITE TRANSCRIBED STRAND.
+003360*-----------------------------------------------------------*
+003370 2200-WRITE-RNA-OUTPUT.
+003380     MOVE WS-SEQ-LEN TO RNA-SEQ-LEN
+003390     MOVE WS-STRING  TO RNA-SEQUENCE
+003400     WRITE RNA-OUTPUT-RECORD.
+003410      
+003420*-----------------------------------------------------------*
+003430* 2300-CHECKPOINT-IF-DUE - SAVE THE LAST-COMPLETED RECORD
+003440*                        NUMBER EVERY WS-CKPT-INTERVAL
+003450*                        STRANDS SO A MID-BATCH ABEND CAN
+003460*                        RESTART WITHOUT REPROCESSING.
+003470*-----------------------------------------------------------*
+003480 2300-CHECKPOINT-IF-DUE.
+003490     IF FUNCTION MOD(WS-STRAND-COUNT, WS-CKPT-INTERVAL) = 0 THEN
+003500         MOVE WS-STRAND-COUNT        TO CKPT-LAST-REC
+003501         MOVE WS-COUNT-A             TO CKPT-COUNT-A
+003502         MOVE WS-COUNT-C             TO CKPT-COUNT-C
+003503         MOVE WS-COUNT-G             TO CKPT-COUNT-G
+003504         MOVE WS-COUNT-T             TO CKPT-COUNT-T
+003505         MOVE WS-REJECT-STRAND-COUNT TO CKPT-REJECT-COUNT
+003510         OPEN OUTPUT RNA-CHECKPOINT
+003520         WRITE RNA-CHECKPOINT-RECORD
+003530         CLOSE RNA-CHECKPOINT
+003540     END-IF.
+003550      
+003560*-----------------------------------------------------------*
+003570* 3000-RNA-TRANSCRIPTION - TRANSCRIBE THE CURRENT STRAND.
+003580*-----------------------------------------------------------*
+003590 3000-RNA-TRANSCRIPTION.
+003600     MOVE 0 TO I
+003610     PERFORM UNTIL I >= WS-SEQ-LEN
+003620         ADD 1 TO I
+003630         PERFORM 3010-TRANSCRIBE-ONE-BASE
+003640     END-PERFORM.
+003650      
+003660*-----------------------------------------------------------*
+003670* 3010-TRANSCRIBE-ONE-BASE - LOOK UP THE CURRENT BASE IN
+003680*                   BASE-TABLE AND REPLACE IT WITH ITS RNA
+003690*                   COMPLEMENT. A BASE NOT FOUND IN THE
+003700*                   TABLE IS LOGGED AS AN INVALID BASE.
+003710*-----------------------------------------------------------*
+003720 3010-TRANSCRIBE-ONE-BASE.
+003730     MOVE "N" TO WS-BASE-FOUND-SWITCH
+003740     PERFORM 3020-BASE-TABLE-CHECK
+003750         VARYING WS-BASE-IDX FROM 1 BY 1
+003760         UNTIL WS-BASE-IDX > 4
+003770             OR WS-BASE-FOUND
+003780     IF NOT WS-BASE-FOUND THEN
+003790         PERFORM 3100-LOG-REJECT
+003800     END-IF.
+003810      
+003820*-----------------------------------------------------------*
+003830* 3020-BASE-TABLE-CHECK - TEST ONE BASE-TABLE ENTRY.
+003840*-----------------------------------------------------------*
+003850 3020-BASE-TABLE-CHECK.
+003860     IF BASE-DNA-CODE (WS-BASE-IDX) = WS-CHAR(I) THEN
+003870         MOVE "Y" TO WS-BASE-FOUND-SWITCH
+003880         MOVE BASE-RNA-CODE (WS-BASE-IDX) TO WS-CHAR(I)
+003890         PERFORM 3030-COUNT-BASE
+003900     END-IF.
+003910      
+003920*-----------------------------------------------------------*
+003930* 3030-COUNT-BASE - ADD TO THE SUMMARY COUNT FOR THE INPUT
+003940*                   BASE JUST TRANSCRIBED.
+003950*-----------------------------------------------------------*
+003960 3030-COUNT-BASE.
+003970     EVALUATE WS-BASE-IDX
+003980         WHEN 1 ADD 1 TO WS-COUNT-A
+003990         WHEN 2 ADD 1 TO WS-COUNT-C
+004000         WHEN 3 ADD 1 TO WS-COUNT-G
+004010         WHEN 4 ADD 1 TO WS-COUNT-T
+004020     END-EVALUATE.
+004030      
+004040*-----------------------------------------------------------*
+004050* 3100-LOG-REJECT - RECORD AN INVALID BASE ON THE REJECT
+004060*                   REPORT. THE BASE IS LEFT UNCHANGED IN
+004070*                   THE OUTPUT STRAND SO THE OPERATOR CAN
+004080*                   SEE EXACTLY WHAT CAME IN.
+004090*-----------------------------------------------------------*
+004100 3100-LOG-REJECT.
+004110     MOVE "Y" TO WS-STRAND-REJECT-SW
+004120     MOVE WS-STRAND-COUNT TO WS-REJ-STRAND-NO
+004130     MOVE I                TO WS-REJ-POSITION
+004140     MOVE WS-CHAR(I)        TO WS-REJ-BAD-CHAR
+004150     MOVE WS-REJECT-LINE    TO DNA-REJECT-RECORD
+004160     WRITE DNA-REJECT-RECORD
+004170     PERFORM 3150-LOG-COMMON-ERROR.
+004180      
+004190*-----------------------------------------------------------*
+004200* 3150-LOG-COMMON-ERROR - ALSO APPEND THE REJECT TO THE
+004210*                   ERRORLOG FILE SHARED BY THE WHOLE
+004220*                   NIGHTLY SUITE.
+004230*-----------------------------------------------------------*
+004240 3150-LOG-COMMON-ERROR.
+004250     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+004260     ACCEPT WS-RUN-TIME FROM TIME
+004270     MOVE "RNA-TRANSCRIPTION" TO ERR-PROGRAM-NAME
+004280     MOVE WS-RUN-DATE         TO ERR-RUN-DATE
+004290     MOVE WS-RUN-TIME         TO ERR-RUN-TIME
+004300     MOVE WS-REJ-STRAND-NO    TO ERR-RECORD-ID
+004310     MOVE WS-REJ-MESSAGE      TO ERR-MESSAGE
+004320     WRITE ERROR-LOG-RECORD FROM ERROR-LOG-DETAIL.
+004330
+004340*-----------------------------------------------------------*
+004350* 9000-TERMINATE - CLOSE FILES AND SET RETURN-CODE SO THE
+004360*                  JCL STEP REFLECTS WHETHER ANY STRAND WAS
+004370*                  REJECTED DURING THE RUN.
+004380*-----------------------------------------------------------*
+004390 9000-TERMINATE.
+004400     PERFORM 9100-WRITE-SUMMARY
+004410     PERFORM 9150-WRITE-AUDIT-LOG
+004420     CLOSE DNA-INPUT
+004430     CLOSE RNA-OUTPUT
+004440     CLOSE DNA-REJECT
+004450     CLOSE RNA-SUMMARY
+004460     CLOSE AUDIT-LOG
+004470     CLOSE ERROR-LOG
+004480     PERFORM 9050-CLEAR-CHECKPOINT
+004490     IF WS-REJECT-STRAND-COUNT > 0 THEN
+004500         MOVE 4 TO RETURN-CODE
+004510     END-IF.
+004520      
+004530*-----------------------------------------------------------*
+004540* 9050-CLEAR-CHECKPOINT - RUN COMPLETED CLEAN, SO THE NEXT
+004550*                        RUN SHOULD START FROM SCRATCH.
+004560*-----------------------------------------------------------*
+004570 9050-CLEAR-CHECKPOINT.
+004580     MOVE 0 TO CKPT-LAST-REC
+004581     MOVE 0 TO CKPT-COUNT-A
+004582     MOVE 0 TO CKPT-COUNT-C
+004583     MOVE 0 TO CKPT-COUNT-G
+004584     MOVE 0 TO CKPT-COUNT-T
+004585     MOVE 0 TO CKPT-REJECT-COUNT
+004590     OPEN OUTPUT RNA-CHECKPOINT
+004600     WRITE RNA-CHECKPOINT-RECORD
+004610     CLOSE RNA-CHECKPOINT.
+004620      
+004630*-----------------------------------------------------------*
+004640* 9100-WRITE-SUMMARY - CONTROL-TOTAL REPORT FOR THE RUN.
+004650*-----------------------------------------------------------*
+004660 9100-WRITE-SUMMARY.
+004670     MOVE SPACES TO WS-SUMMARY-LINE
+004680     STRING "RNA-TRANSCRIPTION BATCH SUMMARY" DELIMITED BY SIZE
+004690         INTO WS-SUMMARY-LINE
+004700     WRITE RNA-SUMMARY-RECORD FROM WS-SUMMARY-LINE
+004710      
+004720     MOVE SPACES          TO WS-SUMMARY-DETAIL
+004730     MOVE "STRANDS PROCESSED"     TO WS-SUM-LABEL
+004740     MOVE WS-STRAND-COUNT         TO WS-SUM-VALUE
+004750     WRITE RNA-SUMMARY-RECORD FROM WS-SUMMARY-DETAIL
+004760      
+004770     MOVE SPACES          TO WS-SUMMARY-DETAIL
+004780     MOVE "STRANDS REJECTED"      TO WS-SUM-LABEL
+004790     MOVE WS-REJECT-STRAND-COUNT  TO WS-SUM-VALUE
+004800     WRITE RNA-SUMMARY-RECORD FROM WS-SUMMARY-DETAIL
+004810      
+004820     MOVE SPACES          TO WS-SUMMARY-DETAIL
+004830     MOVE "A BASES (U IN OUTPUT)"  TO WS-SUM-LABEL
+004840     MOVE WS-COUNT-A               TO WS-SUM-VALUE
+004850     WRITE RNA-SUMMARY-RECORD FROM WS-SUMMARY-DETAIL
+004860      
+004870     MOVE SPACES          TO WS-SUMMARY-DETAIL
+004880     MOVE "C BASES"                TO WS-SUM-LABEL
+004890     MOVE WS-COUNT-C                TO WS-SUM-VALUE
+004900     WRITE RNA-SUMMARY-RECORD FROM WS-SUMMARY-DETAIL
+004910      
+004920     MOVE SPACES          TO WS-SUMMARY-DETAIL
+004930     MOVE "G BASES"                TO WS-SUM-LABEL
+004940     MOVE WS-COUNT-G                TO WS-SUM-VALUE
+004950     WRITE RNA-SUMMARY-RECORD FROM WS-SUMMARY-DETAIL
+004960      
+004970     MOVE SPACES          TO WS-SUMMARY-DETAIL
+004980     MOVE "T BASES"                TO WS-SUM-LABEL
+004990     MOVE WS-COUNT-T                TO WS-SUM-VALUE
+005000     WRITE RNA-SUMMARY-RECORD FROM WS-SUMMARY-DETAIL.
+005010      
+005020*-----------------------------------------------------------*
+005030* 9150-WRITE-AUDIT-LOG - APPEND ONE LINE TO THE COMMON
+005040*                        AUDITLOG FILE SHARED BY THE WHOLE
+005050*                        NIGHTLY SUITE.
+005060*-----------------------------------------------------------*
+005070 9150-WRITE-AUDIT-LOG.
+005080     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+005090     ACCEPT WS-RUN-TIME FROM TIME
+005100     MOVE "RNA-TRANSCRIPTION"    TO AUD-PROGRAM-NAME
+005110     MOVE WS-RUN-DATE            TO AUD-RUN-DATE
+005120     MOVE WS-RUN-TIME            TO AUD-RUN-TIME
+005130     MOVE WS-STRAND-COUNT        TO AUD-INPUT-COUNT
+005140     MOVE WS-REJECT-STRAND-COUNT TO AUD-OUTPUT-COUNT
+005150     WRITE AUDIT-LOG-RECORD FROM AUDIT-LOG-DETAIL.
