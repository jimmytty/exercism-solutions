@@ -1,16 +1,356 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. two-fer.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-NAME PIC X(16).
-       01 WS-RESULT PIC X(64).
-       PROCEDURE DIVISION.
-       TWO-FER.
-
-       IF WS-NAME = '' THEN MOVE 'you' TO WS-NAME END-IF
-
-       STRING 'One for'      DELIMITED BY SIZE
-              ' '            DELIMITED BY SIZE
-              WS-NAME        DELIMITED BY SPACE
-              ', one for me.'
-       INTO WS-RESULT
+000010*-----------------------------------------------------------*
+000020 IDENTIFICATION DIVISION.
+000030*-----------------------------------------------------------*
+000040 PROGRAM-ID.    TWO-FER.
+000050 AUTHOR.        L. ABERNATHY.
+000060 INSTALLATION.  EVENTS AND FAVORS BATCH GROUP.
+000070 DATE-WRITTEN.  2018-11-02.
+000080 DATE-COMPILED.
+000090*-----------------------------------------------------------*
+000100* MODIFICATION HISTORY.
+000110*
+000120* DATE       INIT  DESCRIPTION
+000130* ---------- ----  ------------------------------------------
+000140* 2018-11-02 LA    ORIGINAL SINGLE-NAME VERSION.
+000150* 2026-08-08 LA    CONVERTED TO BATCH MODE. READS ROSTER-
+000160*                  INPUT, ONE NAME PER RECORD, AND WRITES ONE
+000170*                  FORMATTED LINE PER NAME TO TWO-FER-OUTPUT -
+000180*                  LETS A WHOLE ATTENDEE LIST RUN IN ONE JOB
+000190*                  STEP INSTEAD OF ONE NAME AT A TIME. THE
+000200*                  BLANK-NAME-DEFAULTS-TO-"YOU" RULE CARRIES
+000210*                  FORWARD UNCHANGED.
+000220* 2026-08-08 LA    WIDENED ROSTER-INPUT-RECORD SO A NAME'S
+000230*                  TRUE LENGTH CAN BE CHECKED AGAINST THE
+000240*                  16-CHARACTER WS-NAME FIELD. ANY NAME THAT
+000250*                  GETS CUT OFF IS LOGGED TO A NEW TWO-FER-
+000260*                  EXCEPTION REPORT INSTEAD OF JUST SILENTLY
+000270*                  CLIPPED.
+000280* 2026-08-08 LA    THE PHRASE PARTS NO LONGER SIT IN THE
+000290*                  STRING STATEMENT AS LITERALS. THEY ARE
+000300*                  NOW READ FROM AN OPTIONAL TWO-FER-PARM
+000310*                  FILE AT START-UP (WITH THE ORIGINAL
+000320*                  "ONE FOR"/" "/", ONE FOR ME." WORDING
+000330*                  KEPT AS THE DEFAULT WHEN NO PARM FILE IS
+000340*                  PRESENT) SO OPERATIONS CAN REPOINT THE
+000350*                  PROGRAM AT A DIFFERENT TEMPLATE WITHOUT A
+000360*                  RECOMPILE.
+000370* 2026-08-08 LA    SETS RETURN-CODE 4 AT END OF JOB WHEN ONE OR
+000380*                  MORE NAMES WERE LOGGED TO TWO-FER-EXCEPTION,
+000390*                  SO THE JCL STEP THAT RUNS THIS PROGRAM CAN
+000400*                  BE CHECKED BY DOWNSTREAM STEPS IN THE
+000410*                  NIGHTLY SUITE.
+000420* 2026-08-08 LA    APPENDS ONE AUDIT-LOG LINE AT END OF JOB -
+000430*                  PROGRAM NAME, RUN DATE/TIME, NAMES PROCESSED,
+000440*                  AND NAMES TRUNCATED - TO THE COMMON AUDITLOG
+000450*                  FILE SHARED BY THE WHOLE NIGHTLY SUITE.
+000460* 2026-08-08 LA    EACH TRUNCATED NAME LOGGED TO TWO-FER-
+000470*                  EXCEPTION IS NOW ALSO APPENDED TO THE COMMON
+000480*                  ERRORLOG FILE SHARED BY THE WHOLE NIGHTLY
+000490*                  SUITE, ALONGSIDE THE EXISTING EXCEPTION
+000500*                  DETAIL.
+000501* 2026-08-09 LA    1100-READ-PARM NOW VALIDATES EACH *-LEN
+000502*                  FIELD FROM TWO-FER-PARM AGAINST ITS TARGET
+000503*                  PHRASE FIELD'S SIZE BEFORE APPLYING THE
+000504*                  OVERRIDE. AN OVERSIZED LENGTH USED TO
+000505*                  REFERENCE-MODIFY PAST THE END OF THE PHRASE
+000506*                  FIELD IN THE STRING STATEMENT AND CORRUPT
+000507*                  ADJACENT WORKING-STORAGE.
+000510*-----------------------------------------------------------*
+000520 ENVIRONMENT DIVISION.
+000530 INPUT-OUTPUT SECTION.
+000540 FILE-CONTROL.
+000550     SELECT ROSTER-INPUT ASSIGN TO "ROSTIN"
+000560         ORGANIZATION IS LINE SEQUENTIAL
+000570         FILE STATUS IS WS-ROSTER-IN-STATUS.
+000580     SELECT TWO-FER-OUTPUT ASSIGN TO "TWOFOUT"
+000590         ORGANIZATION IS LINE SEQUENTIAL
+000600         FILE STATUS IS WS-TWO-FER-OUT-STATUS.
+000610     SELECT TWO-FER-EXCEPTION ASSIGN TO "TWOFEXC"
+000620         ORGANIZATION IS LINE SEQUENTIAL
+000630         FILE STATUS IS WS-TWO-FER-EXC-STATUS.
+000640     SELECT TWO-FER-PARM ASSIGN TO "TWOFPARM"
+000650         ORGANIZATION IS LINE SEQUENTIAL
+000660         FILE STATUS IS WS-TWO-FER-PARM-STATUS.
+000670     SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+000680         ORGANIZATION IS LINE SEQUENTIAL
+000690         FILE STATUS IS WS-AUDIT-STATUS.
+000700     SELECT ERROR-LOG ASSIGN TO "ERRORLOG"
+000710         ORGANIZATION IS LINE SEQUENTIAL
+000720         FILE STATUS IS WS-ERROR-LOG-STATUS.
+000730 DATA DIVISION.
+000740 FILE SECTION.
+000750 FD  ROSTER-INPUT
+000760     RECORD CONTAINS 50 CHARACTERS.
+000770 01  ROSTER-INPUT-RECORD     PIC X(50).
+000780      
+000790 FD  TWO-FER-OUTPUT
+000800     RECORD CONTAINS 64 CHARACTERS.
+000810 01  TWO-FER-OUTPUT-RECORD   PIC X(64).
+000820      
+000830 FD  TWO-FER-EXCEPTION
+000840     RECORD CONTAINS 80 CHARACTERS.
+000850 01  TWO-FER-EXCEPTION-RECORD PIC X(80).
+000860      
+000870 FD  TWO-FER-PARM
+000880     RECORD CONTAINS 80 CHARACTERS.
+000890 01  TWO-FER-PARM-RECORD.
+000900     05 PARM-PREFIX-LEN       PIC 9(02).
+000910     05 PARM-PREFIX           PIC X(20).
+000920     05 PARM-MIDDLE-LEN       PIC 9(02).
+000930     05 PARM-MIDDLE           PIC X(05).
+000940     05 PARM-SUFFIX-LEN       PIC 9(02).
+000950     05 PARM-SUFFIX           PIC X(40).
+000960      
+000970 FD  AUDIT-LOG
+000980     RECORD CONTAINS 62 CHARACTERS.
+000990 01  AUDIT-LOG-RECORD        PIC X(62).
+001000      
+001010 FD  ERROR-LOG
+001020     RECORD CONTAINS 100 CHARACTERS.
+001030 01  ERROR-LOG-RECORD        PIC X(100).
+001040      
+001050 WORKING-STORAGE SECTION.
+001060 01  WS-ROSTER-IN-STATUS     PIC X(02).
+001070     88 WS-ROSTER-IN-OK                VALUE "00".
+001080     88 WS-ROSTER-IN-EOF                VALUE "10".
+001090 01  WS-TWO-FER-OUT-STATUS   PIC X(02).
+001100     88 WS-TWO-FER-OUT-OK               VALUE "00".
+001110 01  WS-TWO-FER-EXC-STATUS   PIC X(02).
+001120     88 WS-TWO-FER-EXC-OK               VALUE "00".
+001130 01  WS-TWO-FER-PARM-STATUS  PIC X(02).
+001140     88 WS-TWO-FER-PARM-OK              VALUE "00".
+001150 01  WS-AUDIT-STATUS         PIC X(02).
+001160     88 WS-AUDIT-OK                     VALUE "00".
+001170 01  WS-ERROR-LOG-STATUS     PIC X(02).
+001180     88 WS-ERROR-LOG-OK                 VALUE "00".
+001190      
+001200 01  WS-EOF-SWITCH           PIC X(01) VALUE "N".
+001210     88 WS-NO-MORE-NAMES                VALUE "Y".
+001220      
+001230 01  WS-NAME-COUNT           PIC 9(05) COMP VALUE 0.
+001240 01  WS-TRUNCATION-COUNT     PIC 9(05) COMP VALUE 0.
+001250      
+001260 01  WS-RUN-DATE             PIC 9(08).
+001270 01  WS-RUN-TIME             PIC 9(08).
+001280      
+001290 01  WS-ROSTER-RAW           PIC X(50).
+001300 01  WS-RAW-LENGTH           PIC 9(03) COMP.
+001310 01  WS-TRAILING-SPACES      PIC 9(03) COMP.
+001320 01  WS-NAME PIC X(16).
+001330 01  WS-RESULT PIC X(64).
+001340      
+001350 01  WS-PHRASE-PREFIX-LEN    PIC 9(02) COMP VALUE 7.
+001360 01  WS-PHRASE-PREFIX        PIC X(20) VALUE "One for".
+001370 01  WS-PHRASE-MIDDLE-LEN    PIC 9(02) COMP VALUE 1.
+001380 01  WS-PHRASE-MIDDLE        PIC X(05) VALUE " ".
+001390 01  WS-PHRASE-SUFFIX-LEN    PIC 9(02) COMP VALUE 13.
+001400 01  WS-PHRASE-SUFFIX        PIC X(40) VALUE ", one for me.".
+001401      
+001402 01  WS-PARM-LENGTHS-SWITCH  PIC X(01).
+001403     88 WS-PARM-LENGTHS-OK             VALUE "Y".
+001410      
+001420 01  WS-EXCEPTION-DETAIL.
+001430     05 WS-EXC-NAME           PIC X(50).
+001440     05 FILLER                PIC X(01) VALUE SPACE.
+001450     05 WS-EXC-LENGTH         PIC ZZ9.
+001460     05 FILLER                PIC X(01) VALUE SPACE.
+001470     05 WS-EXC-MESSAGE        PIC X(27) VALUE
+001480         "NAME TRUNCATED TO 16 CHARS".
+001490      
+001500 COPY AUDITLOG.
+001510      
+001520 COPY ERRLOG.
+001530      
+001540 PROCEDURE DIVISION.
+001550*-----------------------------------------------------------*
+001560* 0000-MAINLINE
+001570*-----------------------------------------------------------*
+001580 0000-MAINLINE.
+001590     PERFORM 1000-INITIALIZE
+001600     PERFORM 2000-PROCESS-NAMES
+001610         UNTIL WS-NO-MORE-NAMES
+001620     PERFORM 9000-TERMINATE
+001630     GOBACK.
+001640      
+001650*-----------------------------------------------------------*
+001660* 1000-INITIALIZE - OPEN FILES, PRIME THE READ.
+001670*-----------------------------------------------------------*
+001680 1000-INITIALIZE.
+001690     PERFORM 1100-READ-PARM
+001700     OPEN INPUT ROSTER-INPUT
+001710     OPEN OUTPUT TWO-FER-OUTPUT
+001720     OPEN OUTPUT TWO-FER-EXCEPTION
+001730     OPEN EXTEND AUDIT-LOG
+001740     OPEN EXTEND ERROR-LOG
+001750     PERFORM 2100-READ-ROSTER-INPUT.
+001760      
+001765*-----------------------------------------------------------*
+001770*-----------------------------------------------------------*
+001780* 1100-READ-PARM - PICK UP THE PHRASE TEMPLATE FROM
+001790*                  TWO-FER-PARM, IF ONE IS SUPPLIED. THE
+001800*                  "ONE FOR"/" "/", ONE FOR ME." DEFAULTS SET
+001810*                  UP IN WORKING-STORAGE STAND WHEN IT IS NOT.
+001811*                  A RECORD WHOSE *-LEN FIELDS DO NOT FIT THEIR
+001812*                  TARGET PHRASE FIELDS IS REJECTED WHOLE, SAME
+001813*                  AS ANY OTHER ALL-OR-NOTHING PARM OVERRIDE IN
+001814*                  THE NIGHTLY SUITE - THE COMPILED-IN DEFAULTS
+001815*                  STAY IN EFFECT RATHER THAN LETTING AN
+001816*                  OVERSIZED LENGTH REFERENCE-MODIFY PAST THE
+001817*                  END OF WS-PHRASE-PREFIX/MIDDLE/SUFFIX.
+001820*-----------------------------------------------------------*
+001830 1100-READ-PARM.
+001840     OPEN INPUT TWO-FER-PARM
+001850     IF WS-TWO-FER-PARM-OK THEN
+001860         READ TWO-FER-PARM
+001870             AT END CONTINUE
+001880         END-READ
+001890         IF WS-TWO-FER-PARM-OK THEN
+001891             PERFORM 1150-VALIDATE-PARM-LENGTHS
+001892             IF WS-PARM-LENGTHS-OK THEN
+001900                 MOVE PARM-PREFIX-LEN TO WS-PHRASE-PREFIX-LEN
+001910                 MOVE PARM-PREFIX     TO WS-PHRASE-PREFIX
+001920                 MOVE PARM-MIDDLE-LEN TO WS-PHRASE-MIDDLE-LEN
+001930                 MOVE PARM-MIDDLE     TO WS-PHRASE-MIDDLE
+001940                 MOVE PARM-SUFFIX-LEN TO WS-PHRASE-SUFFIX-LEN
+001950                 MOVE PARM-SUFFIX     TO WS-PHRASE-SUFFIX
+001955             END-IF
+001960         END-IF
+001970         CLOSE TWO-FER-PARM
+001980     END-IF.
+001990      
+001991*-----------------------------------------------------------*
+001992* 1150-VALIDATE-PARM-LENGTHS - EACH *-LEN FIELD MUST BE AT
+001993*                  LEAST 1 AND MUST FIT ITS TARGET PHRASE
+001994*                  FIELD'S DECLARED SIZE.
+001995*-----------------------------------------------------------*
+001996 1150-VALIDATE-PARM-LENGTHS.
+001997     MOVE "Y" TO WS-PARM-LENGTHS-SWITCH
+001998     IF PARM-PREFIX-LEN < 1 OR PARM-PREFIX-LEN > 20 THEN
+001999         MOVE "N" TO WS-PARM-LENGTHS-SWITCH
+002000     END-IF
+002001     IF PARM-MIDDLE-LEN < 1 OR PARM-MIDDLE-LEN > 5 THEN
+002002         MOVE "N" TO WS-PARM-LENGTHS-SWITCH
+002003     END-IF
+002004     IF PARM-SUFFIX-LEN < 1 OR PARM-SUFFIX-LEN > 40 THEN
+002005         MOVE "N" TO WS-PARM-LENGTHS-SWITCH
+002006     END-IF.
+002007
+002008*-----------------------------------------------------------*
+002010* 2000-PROCESS-NAMES - BUILD ONE PHRASE AND READ ON.
+002020*-----------------------------------------------------------*
+002030 2000-PROCESS-NAMES.
+002040     ADD 1 TO WS-NAME-COUNT
+002050     PERFORM 3000-TWO-FER
+002060     PERFORM 2200-WRITE-TWO-FER-OUTPUT
+002070     PERFORM 2100-READ-ROSTER-INPUT.
+002080      
+002090*-----------------------------------------------------------*
+002100* 2100-READ-ROSTER-INPUT - READ NEXT NAME, SET EOF SWITCH.
+002110*-----------------------------------------------------------*
+002120 2100-READ-ROSTER-INPUT.
+002130     READ ROSTER-INPUT INTO WS-ROSTER-RAW
+002140         AT END
+002150             MOVE "Y" TO WS-EOF-SWITCH
+002160     END-READ
+002170     IF NOT WS-NO-MORE-NAMES THEN
+002180         MOVE WS-ROSTER-RAW TO WS-NAME
+002190         PERFORM 2150-CHECK-TRUNCATION
+002200     END-IF.
+002210      
+002220*-----------------------------------------------------------*
+002230* 2150-CHECK-TRUNCATION - COMPARE THE NAME'S TRUE LENGTH
+002240*                  AGAINST THE 16-CHARACTER WS-NAME FIELD
+002250*                  AND LOG ANY NAME THAT GOT CUT OFF.
+002260*-----------------------------------------------------------*
+002270 2150-CHECK-TRUNCATION.
+002280     MOVE 0 TO WS-TRAILING-SPACES
+002290     INSPECT WS-ROSTER-RAW TALLYING WS-TRAILING-SPACES
+002300         FOR TRAILING SPACES
+002310     COMPUTE WS-RAW-LENGTH = 50 - WS-TRAILING-SPACES
+002320     IF WS-RAW-LENGTH > 16 THEN
+002330         PERFORM 2400-LOG-TRUNCATION
+002340     END-IF.
+002350      
+002360*-----------------------------------------------------------*
+002370* 2200-WRITE-TWO-FER-OUTPUT - WRITE ONE FORMATTED LINE.
+002380*-----------------------------------------------------------*
+002390 2200-WRITE-TWO-FER-OUTPUT.
+002400     WRITE TWO-FER-OUTPUT-RECORD FROM WS-RESULT.
+002410      
+002420*-----------------------------------------------------------*
+002430* 2400-LOG-TRUNCATION - APPEND THE ORIGINAL NAME AND ITS
+002440*                  TRUE LENGTH TO TWO-FER-EXCEPTION.
+002450*-----------------------------------------------------------*
+002460 2400-LOG-TRUNCATION.
+002470     ADD 1 TO WS-TRUNCATION-COUNT
+002480     MOVE WS-ROSTER-RAW  TO WS-EXC-NAME
+002490     MOVE WS-RAW-LENGTH  TO WS-EXC-LENGTH
+002500     WRITE TWO-FER-EXCEPTION-RECORD FROM WS-EXCEPTION-DETAIL
+002510     PERFORM 2450-LOG-COMMON-ERROR.
+002520      
+002530*-----------------------------------------------------------*
+002540* 2450-LOG-COMMON-ERROR - ALSO APPEND THE TRUNCATION TO THE
+002550*                  ERRORLOG FILE SHARED BY THE WHOLE NIGHTLY
+002560*                  SUITE.
+002570*-----------------------------------------------------------*
+002580 2450-LOG-COMMON-ERROR.
+002590     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+002600     ACCEPT WS-RUN-TIME FROM TIME
+002610     MOVE "TWO-FER"        TO ERR-PROGRAM-NAME
+002620     MOVE WS-RUN-DATE      TO ERR-RUN-DATE
+002630     MOVE WS-RUN-TIME      TO ERR-RUN-TIME
+002640     MOVE WS-ROSTER-RAW    TO ERR-RECORD-ID
+002650     MOVE WS-EXC-MESSAGE   TO ERR-MESSAGE
+002660     WRITE ERROR-LOG-RECORD FROM ERROR-LOG-DETAIL.
+002670      
+002680*-----------------------------------------------------------*
+002690* 3000-TWO-FER - BUILD THE PHRASE FOR THE CURRENT NAME.
+002700*                WS-RESULT IS CLEARED FIRST SINCE THE SAME
+002710*                FIELD IS REUSED FOR EVERY NAME IN THE BATCH.
+002720*-----------------------------------------------------------*
+002730 3000-TWO-FER.
+002740     MOVE SPACES TO WS-RESULT
+002750     IF WS-NAME = SPACES THEN
+002760         MOVE "you" TO WS-NAME
+002770     END-IF
+002780      
+002790     STRING WS-PHRASE-PREFIX (1:WS-PHRASE-PREFIX-LEN)
+002800                DELIMITED BY SIZE
+002810            WS-PHRASE-MIDDLE (1:WS-PHRASE-MIDDLE-LEN)
+002820                DELIMITED BY SIZE
+002830            WS-NAME
+002840                DELIMITED BY SPACE
+002850            WS-PHRASE-SUFFIX (1:WS-PHRASE-SUFFIX-LEN)
+002860                DELIMITED BY SIZE
+002870     INTO WS-RESULT.
+002880      
+002890*-----------------------------------------------------------*
+002900* 9000-TERMINATE - CLOSE FILES AND SET RETURN-CODE SO THE
+002910*                  JCL STEP REFLECTS WHETHER ANY NAME WAS
+002920*                  TRUNCATED DURING THE RUN.
+002930*-----------------------------------------------------------*
+002940 9000-TERMINATE.
+002950     PERFORM 9150-WRITE-AUDIT-LOG
+002960     CLOSE ROSTER-INPUT
+002970     CLOSE TWO-FER-OUTPUT
+002980     CLOSE TWO-FER-EXCEPTION
+002990     CLOSE AUDIT-LOG
+003000     CLOSE ERROR-LOG
+003010     IF WS-TRUNCATION-COUNT > 0 THEN
+003020         MOVE 4 TO RETURN-CODE
+003030     END-IF.
+003040      
+003050*-----------------------------------------------------------*
+003060* 9150-WRITE-AUDIT-LOG - APPEND ONE LINE TO THE COMMON
+003070*                        AUDITLOG FILE SHARED BY THE WHOLE
+003080*                        NIGHTLY SUITE.
+003090*-----------------------------------------------------------*
+003100 9150-WRITE-AUDIT-LOG.
+003110     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+003120     ACCEPT WS-RUN-TIME FROM TIME
+003130     MOVE "TWO-FER"          TO AUD-PROGRAM-NAME
+003140     MOVE WS-RUN-DATE        TO AUD-RUN-DATE
+003150     MOVE WS-RUN-TIME        TO AUD-RUN-TIME
+003160     MOVE WS-NAME-COUNT      TO AUD-INPUT-COUNT
+003170     MOVE WS-TRUNCATION-COUNT TO AUD-OUTPUT-COUNT
+003180     WRITE AUDIT-LOG-RECORD FROM AUDIT-LOG-DETAIL.
