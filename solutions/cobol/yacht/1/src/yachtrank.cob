@@ -0,0 +1,225 @@
+000010*-----------------------------------------------------------*
+000020 IDENTIFICATION DIVISION.
+000030*-----------------------------------------------------------*
+000040 PROGRAM-ID.    YACHTRANK.
+000050 AUTHOR.        P. DELACROIX.
+000060 INSTALLATION.  RECREATION LEAGUE BATCH GROUP.
+000070 DATE-WRITTEN.  2026-08-08.
+000080 DATE-COMPILED.
+000090*-----------------------------------------------------------*
+000100* MODIFICATION HISTORY.
+000110*
+000120* DATE       INIT  DESCRIPTION
+000130* ---------- ----  ------------------------------------------
+000140* 2026-08-08 PD    NEW PROGRAM. READS THE YACHT-GAME-FILE
+000150*                  WRITTEN BY YACHTBATCH, TOTALS EACH
+000160*                  PLAYER'S SCORE ACROSS ALL ROUNDS FILED FOR
+000170*                  THEM, AND WRITES A LEADERBOARD REPORT
+000180*                  RANKING PLAYERS FROM HIGHEST TOTAL TO
+000190*                  LOWEST.
+000191* 2026-08-09 PD    2300-ADD-PLAYER NOW REFUSES A 51ST DISTINCT
+000192*                  PLAYER ID INSTEAD OF WRITING PAST THE END OF
+000193*                  THE 50-ENTRY WS-PLAYER-TABLE.
+000194* 2026-08-09 PD    CORRECTED FD YACHT-GAME-FILE'S RECORD
+000195*                  CONTAINS FROM 38 TO 34 CHARACTERS TO MATCH
+000196*                  THE ACTUAL 01-LEVEL LAYOUT. YACHTGM IS
+000197*                  INDEXED, SO THE STATED LENGTH IS LOAD-
+000198*                  BEARING AGAINST THE PHYSICAL DATASET.
+000199*                  YACHTBATCH CARRIES THE IDENTICAL FIX.
+000200*-----------------------------------------------------------*
+000210 ENVIRONMENT DIVISION.
+000220 INPUT-OUTPUT SECTION.
+000230 FILE-CONTROL.
+000240     SELECT YACHT-GAME-FILE ASSIGN TO "YACHTGM"
+000250         ORGANIZATION IS INDEXED
+000260         ACCESS MODE IS SEQUENTIAL
+000270         RECORD KEY IS GM-KEY
+000280         FILE STATUS IS WS-GAME-FILE-STATUS.
+000290     SELECT LEADERBOARD ASSIGN TO "LEADBRD"
+000300         ORGANIZATION IS LINE SEQUENTIAL
+000310         FILE STATUS IS WS-LEADERBOARD-STATUS.
+000320 DATA DIVISION.
+000330 FILE SECTION.
+000340 FD  YACHT-GAME-FILE
+000350     RECORD CONTAINS 34 CHARACTERS.
+000360 01  YACHT-GAME-RECORD.
+000370     05 GM-KEY.
+000380         10 GM-PLAYER-ID     PIC X(10).
+000390         10 GM-ROUND-NO      PIC 9(02).
+000400     05 GM-CATEGORY          PIC X(15).
+000410     05 GM-DICE.
+000420         10 GM-DIE OCCURS 5 TIMES PIC 9(01).
+000430     05 GM-SCORE             PIC 9(02).
+000440      
+000450 FD  LEADERBOARD
+000460     RECORD CONTAINS 80 CHARACTERS.
+000470 01  LEADERBOARD-RECORD      PIC X(80).
+000480      
+000490 WORKING-STORAGE SECTION.
+000500 01  WS-GAME-FILE-STATUS      PIC X(02).
+000510     88 WS-GAME-FILE-OK                  VALUE "00".
+000520     88 WS-GAME-FILE-EOF                 VALUE "10".
+000530 01  WS-LEADERBOARD-STATUS    PIC X(02).
+000540     88 WS-LEADERBOARD-OK                VALUE "00".
+000550      
+000560 01  WS-EOF-SWITCH            PIC X(01) VALUE "N".
+000570     88 WS-NO-MORE-GAMES                 VALUE "Y".
+000580      
+000590 01  WS-PLAYER-COUNT          PIC 9(02) COMP VALUE 0.
+000600 01  WS-FOUND-SWITCH          PIC X(01).
+000610     88 WS-PLAYER-FOUND                  VALUE "Y".
+000620 01  WS-I                     PIC 9(02) COMP.
+000630 01  WS-J                     PIC 9(02) COMP.
+000640      
+000650 01  WS-PLAYER-TABLE.
+000660     05 WS-PLAYER-ENTRY OCCURS 50 TIMES.
+000670         10 WS-TAB-PLAYER-ID  PIC X(10).
+000680         10 WS-TAB-TOTAL      PIC 9(04).
+000690      
+000700 01  WS-SWAP-PLAYER-ID        PIC X(10).
+000710 01  WS-SWAP-TOTAL            PIC 9(04).
+000720      
+000730 01  WS-HEADING-1.
+000740     05 FILLER                PIC X(28) VALUE
+000750         "YACHT TOURNAMENT LEADERBOARD".
+000760 01  WS-HEADING-2.
+000770     05 FILLER                PIC X(04) VALUE "RANK".
+000780     05 FILLER                PIC X(02) VALUE SPACES.
+000790     05 FILLER                PIC X(10) VALUE "PLAYER ID".
+000800     05 FILLER                PIC X(02) VALUE SPACES.
+000810     05 FILLER                PIC X(12) VALUE "TOTAL SCORE".
+000820      
+000830 01  WS-DETAIL-LINE.
+000840     05 WS-DTL-RANK           PIC ZZ9.
+000850     05 FILLER                PIC X(03) VALUE SPACES.
+000860     05 WS-DTL-PLAYER-ID      PIC X(10).
+000870     05 FILLER                PIC X(04) VALUE SPACES.
+000880     05 WS-DTL-TOTAL          PIC ZZZ9.
+000890      
+000900 PROCEDURE DIVISION.
+000910*-----------------------------------------------------------*
+000920* 0000-MAINLINE
+000930*-----------------------------------------------------------*
+000940 0000-MAINLINE.
+000950     PERFORM 1000-INITIALIZE
+000960     PERFORM 2000-ACCUMULATE-SCORES
+000970         UNTIL WS-NO-MORE-GAMES
+000980     PERFORM 3000-RANK-PLAYERS
+000990     PERFORM 4000-WRITE-LEADERBOARD
+001000     PERFORM 9000-TERMINATE
+001010     GOBACK.
+001020      
+001030*-----------------------------------------------------------*
+001040* 1000-INITIALIZE - OPEN FILES, PRIME THE READ.
+001050*-----------------------------------------------------------*
+001060 1000-INITIALIZE.
+001070     OPEN INPUT YACHT-GAME-FILE
+001080     OPEN OUTPUT LEADERBOARD
+001090     PERFORM 2100-READ-GAME-FILE.
+001100      
+001110*-----------------------------------------------------------*
+001120* 2000-ACCUMULATE-SCORES - ADD ONE GAME-FILE RECORD'S SCORE
+001130*                          INTO ITS PLAYER'S RUNNING TOTAL.
+001140*-----------------------------------------------------------*
+001150 2000-ACCUMULATE-SCORES.
+001160     PERFORM 2200-FIND-PLAYER
+001170     IF WS-PLAYER-FOUND THEN
+001180         ADD GM-SCORE TO WS-TAB-TOTAL (WS-I)
+001190     ELSE
+001200         PERFORM 2300-ADD-PLAYER
+001210     END-IF
+001220     PERFORM 2100-READ-GAME-FILE.
+001230      
+001240*-----------------------------------------------------------*
+001250* 2100-READ-GAME-FILE - READ NEXT GAME RECORD, SET EOF
+001260*                        SWITCH.
+001270*-----------------------------------------------------------*
+001280 2100-READ-GAME-FILE.
+001290     READ YACHT-GAME-FILE NEXT RECORD
+001300         AT END
+001310             MOVE "Y" TO WS-EOF-SWITCH
+001320     END-READ.
+001330      
+001340*-----------------------------------------------------------*
+001350* 2200-FIND-PLAYER - SEARCH THE PLAYER TABLE FOR THE
+001360*                     CURRENT GAME RECORD'S PLAYER ID.
+001370*-----------------------------------------------------------*
+001380 2200-FIND-PLAYER.
+001390     MOVE "N" TO WS-FOUND-SWITCH
+001400     PERFORM 2250-FIND-PLAYER-CHECK
+001410         VARYING WS-I FROM 1 BY 1
+001420         UNTIL WS-I > WS-PLAYER-COUNT
+001430             OR WS-PLAYER-FOUND.
+001440      
+001450 2250-FIND-PLAYER-CHECK.
+001460     IF WS-TAB-PLAYER-ID (WS-I) = GM-PLAYER-ID THEN
+001470         MOVE "Y" TO WS-FOUND-SWITCH
+001480     END-IF.
+001490      
+001500*-----------------------------------------------------------*
+001510* 2300-ADD-PLAYER - ADD A NEW PLAYER ENTRY TO THE TABLE.
+001511*                    WS-PLAYER-TABLE HOLDS AT MOST 50 PLAYERS.
+001512*                    A 51ST DISTINCT PLAYER ID IS REPORTED AND
+001513*                    SKIPPED RATHER THAN WRITTEN PAST THE END
+001514*                    OF THE TABLE.
+001520*-----------------------------------------------------------*
+001530 2300-ADD-PLAYER.
+001531     IF WS-PLAYER-COUNT >= 50 THEN
+001532         DISPLAY "YACHTRANK - PLAYER TABLE FULL AT 50 PLAYERS - "
+001533             "SKIPPING PLAYER " GM-PLAYER-ID
+001534     ELSE
+001540         ADD 1 TO WS-PLAYER-COUNT
+001550         MOVE GM-PLAYER-ID TO WS-TAB-PLAYER-ID (WS-PLAYER-COUNT)
+001560         MOVE GM-SCORE     TO WS-TAB-TOTAL (WS-PLAYER-COUNT)
+001561     END-IF.
+001570      
+001580*-----------------------------------------------------------*
+001590* 3000-RANK-PLAYERS - SORT THE PLAYER TABLE INTO DESCENDING
+001600*                      ORDER BY TOTAL SCORE.
+001610*-----------------------------------------------------------*
+001620 3000-RANK-PLAYERS.
+001630     PERFORM 3100-RANK-OUTER-PASS
+001640         VARYING WS-I FROM 1 BY 1
+001650         UNTIL WS-I >= WS-PLAYER-COUNT.
+001660      
+001670 3100-RANK-OUTER-PASS.
+001680     PERFORM 3200-RANK-INNER-PASS
+001690         VARYING WS-J FROM WS-I BY 1
+001700         UNTIL WS-J > WS-PLAYER-COUNT.
+001710      
+001720 3200-RANK-INNER-PASS.
+001730     IF WS-TAB-TOTAL (WS-J) > WS-TAB-TOTAL (WS-I) THEN
+001740         PERFORM 3300-SWAP-ENTRIES
+001750     END-IF.
+001760      
+001770 3300-SWAP-ENTRIES.
+001780     MOVE WS-TAB-PLAYER-ID (WS-I) TO WS-SWAP-PLAYER-ID
+001790     MOVE WS-TAB-TOTAL (WS-I)     TO WS-SWAP-TOTAL
+001800     MOVE WS-TAB-PLAYER-ID (WS-J) TO WS-TAB-PLAYER-ID (WS-I)
+001810     MOVE WS-TAB-TOTAL (WS-J)     TO WS-TAB-TOTAL (WS-I)
+001820     MOVE WS-SWAP-PLAYER-ID       TO WS-TAB-PLAYER-ID (WS-J)
+001830     MOVE WS-SWAP-TOTAL           TO WS-TAB-TOTAL (WS-J).
+001840      
+001850*-----------------------------------------------------------*
+001860* 4000-WRITE-LEADERBOARD - WRITE THE HEADINGS AND ONE
+001870*                           RANKED DETAIL LINE PER PLAYER.
+001880*-----------------------------------------------------------*
+001890 4000-WRITE-LEADERBOARD.
+001900     WRITE LEADERBOARD-RECORD FROM WS-HEADING-1
+001910     WRITE LEADERBOARD-RECORD FROM WS-HEADING-2
+001920     PERFORM 4100-WRITE-DETAIL-LINE
+001930         VARYING WS-I FROM 1 BY 1
+001940         UNTIL WS-I > WS-PLAYER-COUNT.
+001950      
+001960 4100-WRITE-DETAIL-LINE.
+001970     MOVE WS-I TO WS-DTL-RANK
+001980     MOVE WS-TAB-PLAYER-ID (WS-I) TO WS-DTL-PLAYER-ID
+001990     MOVE WS-TAB-TOTAL (WS-I)     TO WS-DTL-TOTAL
+002000     WRITE LEADERBOARD-RECORD FROM WS-DETAIL-LINE.
+002010      
+002020*-----------------------------------------------------------*
+002030* 9000-TERMINATE - CLOSE FILES.
+002040*-----------------------------------------------------------*
+002050 9000-TERMINATE.
+002060     CLOSE YACHT-GAME-FILE
+002070     CLOSE LEADERBOARD.
