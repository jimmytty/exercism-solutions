@@ -0,0 +1,411 @@
+000010*-----------------------------------------------------------*
+000020 IDENTIFICATION DIVISION.
+000030*-----------------------------------------------------------*
+000040 PROGRAM-ID.    YACHTBATCH.
+000050 AUTHOR.        P. DELACROIX.
+000060 INSTALLATION.  RECREATION LEAGUE BATCH GROUP.
+000070 DATE-WRITTEN.  2026-08-08.
+000080 DATE-COMPILED.
+000090*-----------------------------------------------------------*
+000100* MODIFICATION HISTORY.
+000110*
+000120* DATE       INIT  DESCRIPTION
+000130* ---------- ----  ------------------------------------------
+000140* 2026-08-08 PD    NEW PROGRAM, SPLIT OUT OF YACHT WHEN YACHT
+000150*                  WAS GIVEN A PROPER CALL INTERFACE. READS
+000160*                  ROUND-INPUT, ONE ROLL PER RECORD (PLAYER
+000170*                  ID, ROUND NUMBER, CATEGORY, DICE), CALLS
+000180*                  YACHT TO SCORE EACH ROLL, AND WRITES THE
+000190*                  RESULT TO AN INDEXED YACHT-GAME-FILE KEYED
+000200*                  BY PLAYER ID AND ROUND NUMBER SO A FULL
+000210*                  GAME - OR A WHOLE TOURNAMENT OF THEM - CAN
+000220*                  BE RECONSTRUCTED AND AUDITED LATER.
+000230* 2026-08-08 PD    YACHT NOW VALIDATES EACH DIE AND RETURNS
+000240*                  LK-VALID-SWITCH. A ROLL WITH A DIE OUTSIDE
+000250*                  1-6 IS NO LONGER FILED TO YACHT-GAME-FILE
+000260*                  AT ALL - IT IS WRITTEN TO A NEW ROLL-ERROR
+000270*                  REPORT INSTEAD SO A BAD INPUT RECORD SHOWS
+000280*                  UP AS AN EXCEPTION RATHER THAN A SILENT
+000290*                  WRONG SCORE IN THE GAME HISTORY.
+000300* 2026-08-08 PD    YACHT NOW ALSO VALIDATES RI-CATEGORY AGAINST
+000310*                  THE YACHTCAT TABLE AND FOLDS THAT RESULT
+000320*                  INTO THE SAME LK-VALID-SWITCH, SO A BAD
+000330*                  CATEGORY IS REJECTED THE SAME WAY A BAD DIE
+000340*                  IS. THE ROLL-ERROR MESSAGE TEXT WAS
+000350*                  GENERALIZED SINCE THE SWITCH NO LONGER
+000360*                  DISTINGUISHES THE TWO CAUSES.
+000370* 2026-08-08 PD    SETS RETURN-CODE 4 AT END OF JOB WHEN ONE OR
+000380*                  MORE ROLLS WERE LOGGED TO ROLL-ERROR, SO THE
+000390*                  JCL STEP THAT RUNS THIS PROGRAM CAN BE
+000400*                  CHECKED BY DOWNSTREAM STEPS IN THE NIGHTLY
+000410*                  SUITE.
+000420* 2026-08-08 PD    APPENDS ONE AUDIT-LOG LINE AT END OF JOB -
+000430*                  PROGRAM NAME, RUN DATE/TIME, ROLLS PROCESSED,
+000440*                  AND ROLLS REJECTED - TO THE COMMON AUDITLOG
+000450*                  FILE SHARED BY THE WHOLE NIGHTLY SUITE.
+000460* 2026-08-08 PD    EACH REJECTED ROLL LOGGED TO ROLL-ERROR IS
+000470*                  NOW ALSO APPENDED TO THE COMMON ERRORLOG
+000480*                  FILE SHARED BY THE WHOLE NIGHTLY SUITE,
+000490*                  ALONGSIDE THE EXISTING ROLL-ERROR DETAIL.
+000500* 2026-08-08 PD    AT STARTUP, READS AN OPTIONAL CATPARM FILE
+000510*                  OF TWELVE CATEGORY NAMES AND, IF A FULL SET
+000520*                  OF TWELVE WAS SUPPLIED, CALLS THE NEW
+000530*                  "YACHT-LOAD-CATEGORIES" ENTRY POINT SO
+000540*                  OPERATIONS CAN RENAME OR REPLACE A SCORING
+000550*                  CATEGORY WITHOUT A RECOMPILE. A MISSING OR
+000560*                  INCOMPLETE CATPARM LEAVES YACHT'S COMPILED-
+000570*                  IN CATEGORY NAMES IN EFFECT.
+000575* 2026-08-09 PD    OPENS YACHT-GAME-FILE I-O INSTEAD OF OUTPUT
+000576*                  AND READS FORWARD TO END OF FILE BEFORE
+000577*                  FILING ANY NEW ROUNDS, SO A NIGHTLY RUN
+000578*                  APPENDS TO PRIOR NIGHTS' GAME HISTORY
+000579*                  INSTEAD OF ERASING IT. A GAME-FILE WRITE
+000580*                  REJECTED WITH INVALID KEY (A DUPLICATE OR
+000581*                  OUT-OF-SEQUENCE PLAYER/ROUND) NOW ALSO
+000582*                  COUNTS AGAINST WS-ROLL-ERROR-COUNT AND IS
+000583*                  LOGGED TO ROLL-ERROR AND ERRORLOG, SO IT NO
+000584*                  LONGER DISAPPEARS WITH ONLY A CONSOLE
+000585*                  DISPLAY TO SHOW FOR IT.
+000587* 2026-08-09 PD    CORRECTED FD YACHT-GAME-FILE'S RECORD
+000588*                  CONTAINS FROM 38 TO 34 CHARACTERS TO MATCH
+000589*                  THE ACTUAL 01-LEVEL LAYOUT. YACHTGM IS
+000590*                  INDEXED, SO THE STATED LENGTH IS LOAD-
+000591*                  BEARING AGAINST THE PHYSICAL DATASET.
+000592*                  YACHTRANK CARRIES THE IDENTICAL FIX. ALSO
+000593*                  ADDED STEP045 TO NIGHTLY-BATCH.JCL, SORTING
+000594*                  ROUNDIN INTO ASCENDING PLAYER-ID/ROUND-NO
+000595*                  ORDER AHEAD OF THIS PROGRAM, SINCE ROLLS
+000596*                  ARRIVE IN ROUND-ROBIN PLAY ORDER, NOT KEY
+000597*                  ORDER, AND YACHT-GAME-FILE IS WRITTEN
+000598*                  ACCESS MODE SEQUENTIAL.
+000599*-----------------------------------------------------------*
+000600 ENVIRONMENT DIVISION.
+000601 INPUT-OUTPUT SECTION.
+000602 FILE-CONTROL.
+000603     SELECT ROUND-INPUT ASSIGN TO "ROUNDIN"
+000604         ORGANIZATION IS LINE SEQUENTIAL
+000605         FILE STATUS IS WS-ROUND-IN-STATUS.
+000606     SELECT YACHT-GAME-FILE ASSIGN TO "YACHTGM"
+000607         ORGANIZATION IS INDEXED
+000608         ACCESS MODE IS SEQUENTIAL
+000609         RECORD KEY IS GM-KEY
+000610         FILE STATUS IS WS-GAME-FILE-STATUS.
+000611     SELECT ROLL-ERROR ASSIGN TO "ROLLERR"
+000612         ORGANIZATION IS LINE SEQUENTIAL
+000613         FILE STATUS IS WS-ROLL-ERROR-STATUS.
+000614     SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+000615         ORGANIZATION IS LINE SEQUENTIAL
+000616         FILE STATUS IS WS-AUDIT-STATUS.
+000617     SELECT ERROR-LOG ASSIGN TO "ERRORLOG"
+000618         ORGANIZATION IS LINE SEQUENTIAL
+000619         FILE STATUS IS WS-ERROR-LOG-STATUS.
+000620     SELECT CAT-PARM ASSIGN TO "CATPARM"
+000621         ORGANIZATION IS LINE SEQUENTIAL
+000622         FILE STATUS IS WS-CAT-PARM-STATUS.
+000820 DATA DIVISION.
+000830 FILE SECTION.
+000840 FD  ROUND-INPUT
+000850     RECORD CONTAINS 33 CHARACTERS.
+000860 01  ROUND-INPUT-RECORD.
+000870     05 RI-PLAYER-ID         PIC X(10).
+000880     05 RI-ROUND-NO          PIC 9(02).
+000890     05 RI-CATEGORY          PIC X(15).
+000900     05 RI-DICE              PIC 9(05).
+000910      
+000920 FD  YACHT-GAME-FILE
+000930     RECORD CONTAINS 34 CHARACTERS.
+000940 01  YACHT-GAME-RECORD.
+000950     05 GM-KEY.
+000960         10 GM-PLAYER-ID     PIC X(10).
+000970         10 GM-ROUND-NO      PIC 9(02).
+000980     05 GM-CATEGORY          PIC X(15).
+000990     05 GM-DICE.
+001000         10 GM-DIE OCCURS 5 TIMES PIC 9(01).
+001010     05 GM-SCORE             PIC 9(02).
+001020      
+001030 FD  ROLL-ERROR
+001040     RECORD CONTAINS 80 CHARACTERS.
+001050 01  ROLL-ERROR-RECORD        PIC X(80).
+001060      
+001070 FD  AUDIT-LOG
+001080     RECORD CONTAINS 62 CHARACTERS.
+001090 01  AUDIT-LOG-RECORD        PIC X(62).
+001100      
+001110 FD  ERROR-LOG
+001120     RECORD CONTAINS 100 CHARACTERS.
+001130 01  ERROR-LOG-RECORD        PIC X(100).
+001140      
+001150 FD  CAT-PARM
+001160     RECORD CONTAINS 15 CHARACTERS.
+001170 01  CAT-PARM-RECORD         PIC X(15).
+001180      
+001190 WORKING-STORAGE SECTION.
+001200 01  WS-ROUND-IN-STATUS      PIC X(02).
+001210     88 WS-ROUND-IN-OK                 VALUE "00".
+001220     88 WS-ROUND-IN-EOF                VALUE "10".
+001230 01  WS-GAME-FILE-STATUS     PIC X(02).
+001240     88 WS-GAME-FILE-OK                VALUE "00".
+001250 01  WS-ROLL-ERROR-STATUS    PIC X(02).
+001260     88 WS-ROLL-ERROR-OK                VALUE "00".
+001270 01  WS-AUDIT-STATUS          PIC X(02).
+001280     88 WS-AUDIT-OK                     VALUE "00".
+001290 01  WS-ERROR-LOG-STATUS      PIC X(02).
+001300     88 WS-ERROR-LOG-OK                 VALUE "00".
+001310 01  WS-CAT-PARM-STATUS       PIC X(02).
+001320     88 WS-CAT-PARM-OK                  VALUE "00".
+001330      
+001340 01  WS-EOF-SWITCH           PIC X(01) VALUE "N".
+001350     88 WS-NO-MORE-ROUNDS               VALUE "Y".
+001355 01  WS-GAME-FILE-EOF-SWITCH  PIC X(01) VALUE "N".
+001360     88 WS-GAME-FILE-AT-END              VALUE "Y".
+001365      
+001370 01  WS-RESULT                PIC 99.
+001380 01  WS-VALID-SWITCH          PIC X(01).
+001390     88 WS-ROLL-VALID                    VALUE "Y".
+001400      
+001410 01  WS-DICE-WORK.
+001420     05 WS-DIE OCCURS 5 TIMES PIC 9(01).
+001430      
+001440 01  WS-I                     PIC 9(01) COMP.
+001450      
+001460 01  WS-ROUND-COUNT           PIC 9(05) COMP VALUE 0.
+001470 01  WS-ROLL-ERROR-COUNT      PIC 9(05) COMP VALUE 0.
+001480      
+001490 01  WS-CAT-IDX               PIC 9(02) COMP VALUE 0.
+001500 01  WS-CAT-PARM-EOF-SWITCH   PIC X(01) VALUE "N".
+001510     88 WS-CAT-PARM-DONE                 VALUE "Y".
+001520 01  WS-CAT-OVERRIDE-TABLE.
+001530     05 WS-CAT-OVERRIDE-ENTRY PIC X(15) OCCURS 12 TIMES.
+001540      
+001550 01  WS-RUN-DATE               PIC 9(08).
+001560 01  WS-RUN-TIME               PIC 9(08).
+001570      
+001580 01  WS-ROLL-ERROR-DETAIL.
+001590     05 WS-ERR-PLAYER-ID      PIC X(10).
+001600     05 FILLER                PIC X(01) VALUE SPACE.
+001610     05 WS-ERR-ROUND-NO       PIC 99.
+001620     05 FILLER                PIC X(01) VALUE SPACE.
+001630     05 WS-ERR-DICE           PIC 9(05).
+001640     05 FILLER                PIC X(01) VALUE SPACE.
+001650     05 WS-ERR-MESSAGE        PIC X(35).
+001670      
+001680 COPY AUDITLOG.
+001690      
+001700 COPY ERRLOG.
+001710      
+001720 PROCEDURE DIVISION.
+001730*-----------------------------------------------------------*
+001740* 0000-MAINLINE
+001750*-----------------------------------------------------------*
+001760 0000-MAINLINE.
+001770     PERFORM 1000-INITIALIZE
+001780     PERFORM 2000-PROCESS-ROUNDS
+001790         UNTIL WS-NO-MORE-ROUNDS
+001800     PERFORM 9000-TERMINATE
+001810     GOBACK.
+001820      
+001830*-----------------------------------------------------------*
+001840* 1000-INITIALIZE - OPEN FILES, PRIME THE READ.
+001850*-----------------------------------------------------------*
+001860 1000-INITIALIZE.
+001870     PERFORM 1150-READ-CAT-PARM
+001880     OPEN INPUT ROUND-INPUT
+001890     OPEN I-O YACHT-GAME-FILE
+001895     PERFORM 1170-POSITION-GAME-FILE-END
+001900     OPEN OUTPUT ROLL-ERROR
+001910     OPEN EXTEND AUDIT-LOG
+001920     OPEN EXTEND ERROR-LOG
+001930     PERFORM 2100-READ-ROUND-INPUT.
+001940      
+001945*-----------------------------------------------------------*
+001946* 1170-POSITION-GAME-FILE-END - READ FORWARD PAST ANY ROUNDS
+001947*                  ALREADY FILED BY EARLIER RUNS SO THIS RUN
+001948*                  APPENDS ITS ROUNDS AFTER THEM IN ASCENDING
+001949*                  KEY SEQUENCE INSTEAD OF STARTING THE FILE
+001950*                  OVER EMPTY.
+001951*-----------------------------------------------------------*
+001952 1170-POSITION-GAME-FILE-END.
+001953     MOVE "N" TO WS-GAME-FILE-EOF-SWITCH
+001954     PERFORM 1175-READ-GAME-FILE-RECORD
+001955         UNTIL WS-GAME-FILE-AT-END.
+001956      
+001957* 1175-READ-GAME-FILE-RECORD - DISCARD ONE PRIOR-RUN RECORD.
+001958 1175-READ-GAME-FILE-RECORD.
+001959     READ YACHT-GAME-FILE NEXT RECORD
+001960         AT END MOVE "Y" TO WS-GAME-FILE-EOF-SWITCH
+001961     END-READ.
+001962      
+001970*-----------------------------------------------------------*
+001978* 1150-READ-CAT-PARM - IF AN OPTIONAL CATPARM FILE SUPPLIES
+001986*                  A FULL SET OF TWELVE CATEGORY NAMES, LOAD
+001994*                  "YACHT-LOAD-CATEGORIES" TO REPLACE YACHT'S
+002002*                  COMPILED-IN CATEGORY-TABLE WITH THEM. A
+002010*                  MISSING OR SHORT CATPARM LEAVES YACHT'S
+002018*                  COMPILED-IN NAMES IN EFFECT - A PARTIAL
+002026*                  OVERRIDE WOULD LEAVE SOME TABLE ENTRIES
+002034*                  UNSET, SO NOTHING IS LOADED UNLESS ALL
+002042*                  TWELVE ARE SUPPLIED.
+002050*-----------------------------------------------------------*
+002060 1150-READ-CAT-PARM.
+002070     MOVE 0   TO WS-CAT-IDX
+002080     MOVE "N" TO WS-CAT-PARM-EOF-SWITCH
+002090     OPEN INPUT CAT-PARM
+002100     IF WS-CAT-PARM-OK THEN
+002110         PERFORM 1160-READ-ONE-CAT-PARM
+002120             UNTIL WS-CAT-PARM-DONE
+002130         CLOSE CAT-PARM
+002140         IF WS-CAT-IDX = 12 THEN
+002150             CALL "YACHT-LOAD-CATEGORIES"
+002160                 USING WS-CAT-OVERRIDE-TABLE
+002170         END-IF
+002180     END-IF.
+002190      
+002200*-----------------------------------------------------------*
+002210* 1160-READ-ONE-CAT-PARM - LOAD ONE OVERRIDE ENTRY INTO
+002220*                  WS-CAT-OVERRIDE-TABLE.
+002230*-----------------------------------------------------------*
+002240 1160-READ-ONE-CAT-PARM.
+002250     READ CAT-PARM
+002260         AT END MOVE "Y" TO WS-CAT-PARM-EOF-SWITCH
+002270     END-READ
+002280     IF NOT WS-CAT-PARM-DONE THEN
+002290         ADD 1 TO WS-CAT-IDX
+002300         MOVE CAT-PARM-RECORD
+002310             TO WS-CAT-OVERRIDE-ENTRY (WS-CAT-IDX)
+002320         IF WS-CAT-IDX >= 12 THEN
+002330             MOVE "Y" TO WS-CAT-PARM-EOF-SWITCH
+002340         END-IF
+002350     END-IF.
+002360      
+002370*-----------------------------------------------------------*
+002380* 2000-PROCESS-ROUNDS - SCORE ONE ROLL, THEN EITHER FILE THE
+002390*                       RESULT OR, IF THE ROLL DID NOT PASS
+002400*                       YACHT'S DIE VALIDATION, REJECT IT TO
+002410*                       THE ROLL-ERROR REPORT.
+002420*-----------------------------------------------------------*
+002430 2000-PROCESS-ROUNDS.
+002440     ADD 1 TO WS-ROUND-COUNT
+002450     CALL "YACHT" USING RI-CATEGORY RI-DICE WS-RESULT
+002460         WS-VALID-SWITCH
+002470     IF WS-ROLL-VALID THEN
+002480         PERFORM 2300-SPLIT-DICE
+002490         PERFORM 2400-WRITE-GAME-RECORD
+002500     ELSE
+002510         PERFORM 2500-LOG-ROLL-ERROR
+002520     END-IF
+002530     PERFORM 2100-READ-ROUND-INPUT.
+002540      
+002550*-----------------------------------------------------------*
+002560* 2100-READ-ROUND-INPUT - READ NEXT ROLL, SET EOF SWITCH.
+002570*-----------------------------------------------------------*
+002580 2100-READ-ROUND-INPUT.
+002590     READ ROUND-INPUT
+002600         AT END
+002610             MOVE "Y" TO WS-EOF-SWITCH
+002620     END-READ.
+002630      
+002640*-----------------------------------------------------------*
+002650* 2300-SPLIT-DICE - BREAK THE FIVE-DIGIT ROLL INTO ITS
+002660*                   INDIVIDUAL DIE FACES FOR FILING.
+002670*-----------------------------------------------------------*
+002680 2300-SPLIT-DICE.
+002690     MOVE RI-DICE TO WS-DICE-WORK.
+002700      
+002710*-----------------------------------------------------------*
+002720* 2400-WRITE-GAME-RECORD - BUILD AND WRITE ONE GAME-FILE
+002730*                          RECORD, KEYED BY PLAYER ID AND
+002740*                          ROUND NUMBER.
+002750*-----------------------------------------------------------*
+002760 2400-WRITE-GAME-RECORD.
+002770     MOVE RI-PLAYER-ID  TO GM-PLAYER-ID
+002780     MOVE RI-ROUND-NO   TO GM-ROUND-NO
+002790     MOVE RI-CATEGORY   TO GM-CATEGORY
+002800     MOVE WS-RESULT     TO GM-SCORE
+002810     PERFORM 2450-MOVE-DICE
+002820         VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 5
+002830     WRITE YACHT-GAME-RECORD
+002840         INVALID KEY
+002850             DISPLAY "DUPLICATE GAME-FILE KEY: "
+002860                 GM-PLAYER-ID " ROUND " GM-ROUND-NO
+002865             PERFORM 2460-LOG-DUPLICATE-KEY-ERROR
+002870     END-WRITE.
+002880      
+002890 2450-MOVE-DICE.
+002900     MOVE WS-DIE (WS-I) TO GM-DIE (WS-I).
+002910      
+002915*-----------------------------------------------------------*
+002916* 2460-LOG-DUPLICATE-KEY-ERROR - A ROUND THE GAME-FILE
+002917*                  ITSELF REJECTS FOR A DUPLICATE OR
+002918*                  OUT-OF-SEQUENCE KEY IS FILED THE SAME
+002919*                  WAY A ROUND YACHT REJECTS IS, SO IT
+002920*                  SHOWS UP ON ROLL-ERROR AND ERRORLOG
+002921*                  INSTEAD OF ONLY ON THE CONSOLE.
+002922*-----------------------------------------------------------*
+002923 2460-LOG-DUPLICATE-KEY-ERROR.
+002924     ADD 1 TO WS-ROLL-ERROR-COUNT
+002925     MOVE RI-PLAYER-ID TO WS-ERR-PLAYER-ID
+002926     MOVE RI-ROUND-NO  TO WS-ERR-ROUND-NO
+002927     MOVE RI-DICE      TO WS-ERR-DICE
+002928     MOVE "DUPLICATE OR OUT-OF-SEQUENCE GAME-FILE KEY"
+002929         TO WS-ERR-MESSAGE
+002930     WRITE ROLL-ERROR-RECORD FROM WS-ROLL-ERROR-DETAIL
+002931     PERFORM 2550-LOG-COMMON-ERROR.
+002932      
+002933*-----------------------------------------------------------*
+002934* 2500-LOG-ROLL-ERROR - WRITE ONE REJECTED-ROLL LINE.
+002935*-----------------------------------------------------------*
+002950 2500-LOG-ROLL-ERROR.
+002960     ADD 1 TO WS-ROLL-ERROR-COUNT
+002970     MOVE RI-PLAYER-ID TO WS-ERR-PLAYER-ID
+002980     MOVE RI-ROUND-NO  TO WS-ERR-ROUND-NO
+002990     MOVE RI-DICE      TO WS-ERR-DICE
+002995     MOVE "INVALID ROLL - BAD DICE OR CATEGORY"
+002996         TO WS-ERR-MESSAGE
+003000     WRITE ROLL-ERROR-RECORD FROM WS-ROLL-ERROR-DETAIL
+003010     PERFORM 2550-LOG-COMMON-ERROR.
+003020      
+003030*-----------------------------------------------------------*
+003040* 2550-LOG-COMMON-ERROR - ALSO APPEND THE REJECTED ROLL TO
+003050*                  THE ERRORLOG FILE SHARED BY THE WHOLE
+003060*                  NIGHTLY SUITE.
+003070*-----------------------------------------------------------*
+003080 2550-LOG-COMMON-ERROR.
+003090     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+003100     ACCEPT WS-RUN-TIME FROM TIME
+003110     MOVE "YACHTBATCH"     TO ERR-PROGRAM-NAME
+003120     MOVE WS-RUN-DATE      TO ERR-RUN-DATE
+003130     MOVE WS-RUN-TIME      TO ERR-RUN-TIME
+003140     MOVE RI-PLAYER-ID     TO ERR-RECORD-ID
+003150     MOVE WS-ERR-MESSAGE   TO ERR-MESSAGE
+003160     WRITE ERROR-LOG-RECORD FROM ERROR-LOG-DETAIL.
+003170      
+003180*-----------------------------------------------------------*
+003190* 9000-TERMINATE - CLOSE FILES AND SET RETURN-CODE SO THE
+003200*                  JCL STEP REFLECTS WHETHER ANY ROLL WAS
+003210*                  REJECTED DURING THE RUN.
+003220*-----------------------------------------------------------*
+003230 9000-TERMINATE.
+003240     PERFORM 9150-WRITE-AUDIT-LOG
+003250     CLOSE ROUND-INPUT
+003260     CLOSE YACHT-GAME-FILE
+003270     CLOSE ROLL-ERROR
+003280     CLOSE AUDIT-LOG
+003290     CLOSE ERROR-LOG
+003300     IF WS-ROLL-ERROR-COUNT > 0 THEN
+003310         MOVE 4 TO RETURN-CODE
+003320     END-IF.
+003330      
+003340*-----------------------------------------------------------*
+003350* 9150-WRITE-AUDIT-LOG - APPEND ONE LINE TO THE COMMON
+003360*                        AUDITLOG FILE SHARED BY THE WHOLE
+003370*                        NIGHTLY SUITE.
+003380*-----------------------------------------------------------*
+003390 9150-WRITE-AUDIT-LOG.
+003400     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+003410     ACCEPT WS-RUN-TIME FROM TIME
+003420     MOVE "YACHTBATCH"        TO AUD-PROGRAM-NAME
+003430     MOVE WS-RUN-DATE         TO AUD-RUN-DATE
+003440     MOVE WS-RUN-TIME         TO AUD-RUN-TIME
+003450     MOVE WS-ROUND-COUNT      TO AUD-INPUT-COUNT
+003460     MOVE WS-ROLL-ERROR-COUNT TO AUD-OUTPUT-COUNT
+003470     WRITE AUDIT-LOG-RECORD FROM AUDIT-LOG-DETAIL.
