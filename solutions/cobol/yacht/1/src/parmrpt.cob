@@ -0,0 +1,280 @@
+000010*-----------------------------------------------------------*
+000020 IDENTIFICATION DIVISION.
+000030*-----------------------------------------------------------*
+000040 PROGRAM-ID.    PARMRPT.
+000050 AUTHOR.        D. KOVACS.
+000060 INSTALLATION.  RECREATION LEAGUE BATCH GROUP.
+000070 DATE-WRITTEN.  2026-08-08.
+000080 DATE-COMPILED.
+000090*-----------------------------------------------------------*
+000100* MODIFICATION HISTORY.
+000110*
+000120* DATE       INIT  DESCRIPTION
+000130* ---------- ----  ------------------------------------------
+000140* 2026-08-08 DK    NEW PROGRAM. LISTS THE DNA BASE CODES AND
+000150*                  YACHT CATEGORY NAMES CURRENTLY IN EFFECT,
+000160*                  STARTING FROM THE COMPILED-IN BASETBL AND
+000170*                  YACHTCAT TABLES AND APPLYING THE SAME
+000180*                  OPTIONAL BASEPARM/CATPARM OVERRIDES THAT
+000190*                  RNA-TRANSCRIPTION AND YACHTBATCH APPLY, SO
+000200*                  OPERATIONS CAN SEE WHAT VALUES A NIGHTLY
+000210*                  RUN WILL ACTUALLY USE WITHOUT HAVING TO
+000220*                  READ THE PARM FILES OR THE SOURCE BY HAND.
+000222* 2026-08-09 DK    1210-READ-ONE-CAT-PARM NOW STAGES EACH
+000223*                  CATPARM RECORD INTO A LOCAL WS-CAT-
+000224*                  OVERRIDE-TABLE INSTEAD OF THE LIVE
+000225*                  CAT-TABLE-ENTRY. THE STAGED ENTRIES ARE
+000226*                  ONLY COPIED IN BY 1220-APPLY-CAT-OVERRIDE
+000227*                  WHEN A FULL SET OF TWELVE WAS SUPPLIED,
+000228*                  MATCHING THE ALL-OR-NOTHING RULE YACHTBATCH
+000229*                  USES - A SHORT CATPARM NO LONGER LEAVES THE
+000230*                  DISPLAYED TABLE PARTLY OVERWRITTEN WHILE
+000231*                  THE HEADER STILL SAYS "COMPILED".
+000233* 2026-08-09 DK    RENUMBERED A STRETCH OF THE SEQUENCE AREA
+000234*                  AROUND 1220-APPLY-CAT-OVERRIDE THAT HAD
+000235*                  FALLEN OUT OF ASCENDING ORDER.
+000239*-----------------------------------------------------------*
+000240 ENVIRONMENT DIVISION.
+000250 INPUT-OUTPUT SECTION.
+000260 FILE-CONTROL.
+000270     SELECT BASE-PARM ASSIGN TO "BASEPARM"
+000280         ORGANIZATION IS LINE SEQUENTIAL
+000290         FILE STATUS IS WS-BASE-PARM-STATUS.
+000300     SELECT CAT-PARM ASSIGN TO "CATPARM"
+000310         ORGANIZATION IS LINE SEQUENTIAL
+000320         FILE STATUS IS WS-CAT-PARM-STATUS.
+000330     SELECT PARM-OUT ASSIGN TO "PARMOUT"
+000340         ORGANIZATION IS LINE SEQUENTIAL
+000350         FILE STATUS IS WS-PARM-OUT-STATUS.
+000360 DATA DIVISION.
+000370 FILE SECTION.
+000380 FD  BASE-PARM
+000390     RECORD CONTAINS 2 CHARACTERS.
+000400 01  BASE-PARM-RECORD.
+000410     05 PARM-DNA-CODE        PIC X(01).
+000420     05 PARM-RNA-CODE        PIC X(01).
+000430
+000440 FD  CAT-PARM
+000450     RECORD CONTAINS 15 CHARACTERS.
+000460 01  CAT-PARM-RECORD         PIC X(15).
+000470
+000480 FD  PARM-OUT
+000490     RECORD CONTAINS 80 CHARACTERS.
+000500 01  PARM-OUT-RECORD         PIC X(80).
+000510
+000520 WORKING-STORAGE SECTION.
+000530 01  WS-BASE-PARM-STATUS     PIC X(02).
+000540     88 WS-BASE-PARM-OK                 VALUE "00".
+000550 01  WS-CAT-PARM-STATUS      PIC X(02).
+000560     88 WS-CAT-PARM-OK                  VALUE "00".
+000570 01  WS-PARM-OUT-STATUS      PIC X(02).
+000580     88 WS-PARM-OUT-OK                  VALUE "00".
+000590
+000600 01  WS-BASE-IDX             PIC 9(02) COMP VALUE 0.
+000610 01  WS-BASE-PARM-EOF-SWITCH PIC X(01) VALUE "N".
+000620     88 WS-BASE-PARM-DONE               VALUE "Y".
+000630 01  WS-BASE-PARM-FOUND-SWITCH PIC X(01) VALUE "N".
+000640     88 WS-BASE-PARM-SUPPLIED           VALUE "Y".
+000650
+000660 01  WS-CAT-IDX              PIC 9(02) COMP VALUE 0.
+000670 01  WS-CAT-PARM-EOF-SWITCH  PIC X(01) VALUE "N".
+000680     88 WS-CAT-PARM-DONE                VALUE "Y".
+000690 01  WS-CAT-PARM-FOUND-SWITCH PIC X(01) VALUE "N".
+000700     88 WS-CAT-PARM-SUPPLIED            VALUE "Y".
+000701 01  WS-CAT-OVERRIDE-TABLE.
+000702     05 WS-CAT-OVERRIDE-ENTRY PIC X(15) OCCURS 12 TIMES.
+000710
+000720 01  WS-HEADING-1.
+000730     05 FILLER               PIC X(34) VALUE
+000740         "CURRENT RUN-TIME PARAMETER VALUES".
+000750 01  WS-HEADING-2.
+000760     05 FILLER               PIC X(39) VALUE
+000770         "DNA BASE CODES (FROM BASETBL/BASEPARM)".
+000780 01  WS-HEADING-3.
+000790     05 FILLER               PIC X(04) VALUE "CODE".
+000800     05 FILLER               PIC X(02) VALUE SPACES.
+000810     05 FILLER               PIC X(10) VALUE "COMPLEMENT".
+000820 01  WS-BASE-DETAIL-LINE.
+000830     05 WS-DTL-DNA-CODE      PIC X(01).
+000840     05 FILLER               PIC X(05) VALUE SPACES.
+000850     05 WS-DTL-RNA-CODE      PIC X(01).
+000860 01  WS-BASE-SOURCE-LINE.
+000870     05 FILLER               PIC X(12) VALUE "SOURCE.....".
+000880     05 WS-DTL-BASE-SOURCE   PIC X(10).
+000890
+000900 01  WS-HEADING-4.
+000910     05 FILLER               PIC X(44) VALUE
+000920         "YACHT CATEGORY NAMES (FROM YACHTCAT/CATPARM)".
+000930 01  WS-HEADING-5.
+000940     05 FILLER               PIC X(04) VALUE "POS.".
+000950     05 FILLER               PIC X(02) VALUE SPACES.
+000960     05 FILLER               PIC X(15) VALUE "CATEGORY NAME".
+000970 01  WS-CAT-DETAIL-LINE.
+000980     05 WS-DTL-CAT-POS       PIC Z9.
+000990     05 FILLER               PIC X(03) VALUE SPACES.
+001000     05 WS-DTL-CAT-NAME      PIC X(15).
+001010 01  WS-CAT-SOURCE-LINE.
+001020     05 FILLER               PIC X(12) VALUE "SOURCE.....".
+001030     05 WS-DTL-CAT-SOURCE    PIC X(10).
+001040
+001050     COPY BASETBL.
+001060     COPY YACHTCAT.
+001070
+001080 PROCEDURE DIVISION.
+001090*-----------------------------------------------------------*
+001100* 0000-MAINLINE
+001110*-----------------------------------------------------------*
+001120 0000-MAINLINE.
+001130     PERFORM 1000-INITIALIZE
+001140     PERFORM 2000-WRITE-BASE-SECTION
+001150     PERFORM 3000-WRITE-CATEGORY-SECTION
+001160     PERFORM 9000-TERMINATE
+001170     GOBACK.
+001180
+001190*-----------------------------------------------------------*
+001200* 1000-INITIALIZE - OPEN PARMOUT, THEN APPLY ANY OPTIONAL
+001210*                    BASEPARM/CATPARM OVERRIDES TO THE
+001220*                    COMPILED-IN TABLES SO THE REPORT SHOWS
+001230*                    THE VALUES A NIGHTLY RUN WOULD ACTUALLY
+001240*                    USE.
+001250*-----------------------------------------------------------*
+001260 1000-INITIALIZE.
+001270     OPEN OUTPUT PARM-OUT
+001280     PERFORM 1100-READ-BASE-PARM
+001290     PERFORM 1200-READ-CAT-PARM.
+001300
+001310*-----------------------------------------------------------*
+001320* 1100-READ-BASE-PARM - IF BASEPARM SUPPLIES UP TO FOUR
+001330*                        BASE/COMPLEMENT PAIRS, OVERLAY THEM
+001340*                        ONTO THE COMPILED-IN BASE-TABLE.
+001350*-----------------------------------------------------------*
+001360 1100-READ-BASE-PARM.
+001370     MOVE 0   TO WS-BASE-IDX
+001380     MOVE "N" TO WS-BASE-PARM-EOF-SWITCH
+001390     OPEN INPUT BASE-PARM
+001400     IF WS-BASE-PARM-OK THEN
+001410         PERFORM 1110-READ-ONE-BASE-PARM
+001420             UNTIL WS-BASE-PARM-DONE
+001430         CLOSE BASE-PARM
+001440     END-IF.
+001450
+001460 1110-READ-ONE-BASE-PARM.
+001470     READ BASE-PARM
+001480         AT END MOVE "Y" TO WS-BASE-PARM-EOF-SWITCH
+001490     END-READ
+001500     IF NOT WS-BASE-PARM-DONE THEN
+001510         ADD 1 TO WS-BASE-IDX
+001520         MOVE "Y" TO WS-BASE-PARM-FOUND-SWITCH
+001530         MOVE PARM-DNA-CODE TO BASE-DNA-CODE (WS-BASE-IDX)
+001540         MOVE PARM-RNA-CODE TO BASE-RNA-CODE (WS-BASE-IDX)
+001550         IF WS-BASE-IDX >= 4 THEN
+001560             MOVE "Y" TO WS-BASE-PARM-EOF-SWITCH
+001570         END-IF
+001580     END-IF.
+001590
+001600*-----------------------------------------------------------*
+001610* 1200-READ-CAT-PARM - IF CATPARM SUPPLIES A FULL SET OF
+001620*                       TWELVE CATEGORY NAMES, OVERLAY THEM
+001630*                       ONTO THE COMPILED-IN CATEGORY TABLE.
+001640*                       A MISSING OR SHORT CATPARM LEAVES THE
+001650*                       COMPILED-IN NAMES IN EFFECT, THE SAME
+001660*                       ALL-OR-NOTHING RULE YACHTBATCH USES.
+001670*-----------------------------------------------------------*
+001680 1200-READ-CAT-PARM.
+001690     MOVE 0   TO WS-CAT-IDX
+001700     MOVE "N" TO WS-CAT-PARM-EOF-SWITCH
+001710     OPEN INPUT CAT-PARM
+001720     IF WS-CAT-PARM-OK THEN
+001730         PERFORM 1210-READ-ONE-CAT-PARM
+001740             UNTIL WS-CAT-PARM-DONE
+001750         CLOSE CAT-PARM
+001760         IF WS-CAT-IDX = 12 THEN
+001770             MOVE "Y" TO WS-CAT-PARM-FOUND-SWITCH
+001775             PERFORM 1220-APPLY-CAT-OVERRIDE
+001780         END-IF
+001790     END-IF.
+001800
+001805* 1210-READ-ONE-CAT-PARM - STAGE ONE OVERRIDE ENTRY INTO
+001806*                  WS-CAT-OVERRIDE-TABLE. NOTHING IS MOVED
+001807*                  INTO THE LIVE CAT-TABLE-ENTRY UNTIL
+001808*                  1220-APPLY-CAT-OVERRIDE CONFIRMS A FULL
+001809*                  SET OF TWELVE WAS SUPPLIED.
+001810 1210-READ-ONE-CAT-PARM.
+001820     READ CAT-PARM
+001830         AT END MOVE "Y" TO WS-CAT-PARM-EOF-SWITCH
+001840     END-READ
+001850     IF NOT WS-CAT-PARM-DONE THEN
+001860         ADD 1 TO WS-CAT-IDX
+001870         MOVE CAT-PARM-RECORD
+001871             TO WS-CAT-OVERRIDE-ENTRY (WS-CAT-IDX)
+001880         IF WS-CAT-IDX >= 12 THEN
+001890             MOVE "Y" TO WS-CAT-PARM-EOF-SWITCH
+001900         END-IF
+001910     END-IF.
+001912
+001913* 1220-APPLY-CAT-OVERRIDE - ALL TWELVE OVERRIDE ENTRIES WERE
+001914*                  SUPPLIED - COPY THEM INTO THE LIVE
+001915*                  CAT-TABLE-ENTRY, ALL AT ONCE.
+001916 1220-APPLY-CAT-OVERRIDE.
+001917     PERFORM 1225-COPY-ONE-CAT-OVERRIDE
+001918         VARYING WS-CAT-IDX FROM 1 BY 1
+001919         UNTIL WS-CAT-IDX > 12.
+001920
+001921* 1225-COPY-ONE-CAT-OVERRIDE - COPY ONE STAGED ENTRY.
+001922 1225-COPY-ONE-CAT-OVERRIDE.
+001923     MOVE WS-CAT-OVERRIDE-ENTRY (WS-CAT-IDX)
+001924         TO CAT-TABLE-ENTRY (WS-CAT-IDX).
+001925
+001930*-----------------------------------------------------------*
+001940* 2000-WRITE-BASE-SECTION - WRITE THE BASE-CODE HEADINGS,
+001950*                            ITS SOURCE LINE, AND ONE DETAIL
+001960*                            LINE PER ENTRY IN BASE-TABLE.
+001970*-----------------------------------------------------------*
+001980 2000-WRITE-BASE-SECTION.
+001990     WRITE PARM-OUT-RECORD FROM WS-HEADING-1
+002000     WRITE PARM-OUT-RECORD FROM WS-HEADING-2
+002010     IF WS-BASE-PARM-SUPPLIED THEN
+002020         MOVE "BASEPARM" TO WS-DTL-BASE-SOURCE
+002030     ELSE
+002040         MOVE "COMPILED" TO WS-DTL-BASE-SOURCE
+002050     END-IF
+002060     WRITE PARM-OUT-RECORD FROM WS-BASE-SOURCE-LINE
+002070     WRITE PARM-OUT-RECORD FROM WS-HEADING-3
+002080     PERFORM 2100-WRITE-ONE-BASE-LINE
+002090         VARYING WS-BASE-IDX FROM 1 BY 1
+002100         UNTIL WS-BASE-IDX > 4.
+002110
+002120 2100-WRITE-ONE-BASE-LINE.
+002130     MOVE BASE-DNA-CODE (WS-BASE-IDX) TO WS-DTL-DNA-CODE
+002140     MOVE BASE-RNA-CODE (WS-BASE-IDX) TO WS-DTL-RNA-CODE
+002150     WRITE PARM-OUT-RECORD FROM WS-BASE-DETAIL-LINE.
+002160
+002170*-----------------------------------------------------------*
+002180* 3000-WRITE-CATEGORY-SECTION - WRITE THE CATEGORY HEADINGS,
+002190*                                ITS SOURCE LINE, AND ONE
+002200*                                DETAIL LINE PER ENTRY IN
+002210*                                YACHT-CATEGORY-TABLE.
+002220*-----------------------------------------------------------*
+002230 3000-WRITE-CATEGORY-SECTION.
+002240     WRITE PARM-OUT-RECORD FROM WS-HEADING-4
+002250     IF WS-CAT-PARM-SUPPLIED THEN
+002260         MOVE "CATPARM" TO WS-DTL-CAT-SOURCE
+002270     ELSE
+002280         MOVE "COMPILED" TO WS-DTL-CAT-SOURCE
+002290     END-IF
+002300     WRITE PARM-OUT-RECORD FROM WS-CAT-SOURCE-LINE
+002310     WRITE PARM-OUT-RECORD FROM WS-HEADING-5
+002320     PERFORM 3100-WRITE-ONE-CAT-LINE
+002330         VARYING WS-CAT-IDX FROM 1 BY 1
+002340         UNTIL WS-CAT-IDX > 12.
+002350
+002360 3100-WRITE-ONE-CAT-LINE.
+002370     MOVE WS-CAT-IDX TO WS-DTL-CAT-POS
+002380     MOVE CAT-TABLE-ENTRY (WS-CAT-IDX) TO WS-DTL-CAT-NAME
+002390     WRITE PARM-OUT-RECORD FROM WS-CAT-DETAIL-LINE.
+002400
+002410*-----------------------------------------------------------*
+002420* 9000-TERMINATE - CLOSE THE REPORT FILE.
+002430*-----------------------------------------------------------*
+002440 9000-TERMINATE.
+002450     CLOSE PARM-OUT.
