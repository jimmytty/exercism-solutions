@@ -1,98 +1,401 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YACHT.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-RESULT   PIC 99 VALUE 0.
-       01 WS-CATEGORY PIC X(15).
-       01 WS-DICE     PIC 9(5).
-       01 WS-DIGITS.
-          05 D1       PIC 9(1).
-          05 D2       PIC 9(1).
-          05 D3       PIC 9(1).
-          05 D4       PIC 9(1).
-          05 D5       PIC 9(1).
-       01 N           PIC 9(1).
-       01 WS-COUNT.
-          02 C        PIC 9(1) OCCURS 6 TIMES.
-       01 I           PIC 9(1).
-       01 TMP         PIC 9(1).
-       PROCEDURE DIVISION.
-       YACHT.
-
-       MOVE WS-DICE TO WS-DIGITS
-       MOVE 000000 TO WS-COUNT
-
-       ADD 1 TO C(D1)
-       ADD 1 TO C(D2)
-       ADD 1 TO C(D3)
-       ADD 1 TO C(D4)
-       ADD 1 TO C(D5)
-
-       MOVE 0 TO N
-       EVALUATE TRUE
-           WHEN WS-CATEGORY = 'ones'   MOVE 1 TO N
-           WHEN WS-CATEGORY = 'twos'   MOVE 2 TO N
-           WHEN WS-CATEGORY = 'threes' MOVE 3 TO N
-           WHEN WS-CATEGORY = 'fours'  MOVE 4 TO N
-           WHEN WS-CATEGORY = 'fives'  MOVE 5 TO N
-           WHEN WS-CATEGORY = 'sixes'  MOVE 6 TO N
-       END-EVALUATE
-
-       MOVE 0 TO WS-RESULT
-       IF N > 0 THEN
-           IF D1 = N THEN ADD N TO WS-RESULT END-IF
-           IF D2 = N THEN ADD N TO WS-RESULT END-IF
-           IF D3 = N THEN ADD N TO WS-RESULT END-IF
-           IF D4 = N THEN ADD N TO WS-RESULT END-IF
-           IF D5 = N THEN ADD N TO WS-RESULT END-IF
-       ELSE IF WS-CATEGORY = 'choice' THEN
-           COMPUTE WS-RESULT = D1 + D2 + D3 + D4 + D5
-       ELSE IF WS-CATEGORY = 'yacht' THEN
-           IF D1 = D2 AND D1 = D3 AND D1 = D4 AND D1 = D5 THEN
-               MOVE 50 TO WS-RESULT
-           END-IF
-       ELSE IF WS-CATEGORY = 'little straight' THEN
-            IF C(1) = 1 AND C(2) = 1 AND C(3) = 1
-               AND C(4) = 1 AND C(5) = 1 THEN
-                MOVE 30 TO WS-RESULT
-            END-IF
-       ELSE IF WS-CATEGORY = 'big straight' THEN
-            IF C(2) = 1 AND C(3) = 1 AND C(4) = 1
-               AND C(5) = 1 AND C(6) = 1 THEN
-                MOVE 30 TO WS-RESULT
-            END-IF
-       ELSE IF WS-CATEGORY = 'four of a kind' THEN
-           MOVE 1 TO I
-           PERFORM UNTIL I >= 7
-               IF C(I) >= 4 THEN
-                   COMPUTE WS-RESULT = 4 * I
-                   MOVE 6 TO I
-               END-IF
-               ADD 1 TO I
-           END-PERFORM
-       ELSE IF WS-CATEGORY = 'full house' THEN
-           MOVE 0 TO TMP
-           MOVE 1 TO I
-           PERFORM UNTIL I >= 7
-               IF C(I) = 3 THEN
-                   ADD 1 TO TMP
-                   COMPUTE WS-RESULT = WS-RESULT + 3 * I
-                   MOVE 6 TO I
-               END-IF
-               ADD 1 TO I
-           END-PERFORM
-           MOVE 1 TO I
-           PERFORM UNTIL I >= 7
-               IF C(I) = 2 THEN
-                   ADD 1 TO TMP
-                   COMPUTE WS-RESULT = WS-RESULT + 2 * I
-                   MOVE 6 TO I
-               END-IF
-               ADD 1 TO I
-           END-PERFORM
-           IF TMP IS NOT = 2 THEN MOVE 0 TO WS-RESULT
-       END-IF
-
-       CONTINUE.
-       YACHT-EXIT.
-       EXIT.
+000010*-----------------------------------------------------------*
+000020 IDENTIFICATION DIVISION.
+000030*-----------------------------------------------------------*
+000040 PROGRAM-ID.    YACHT.
+000050 AUTHOR.        P. DELACROIX.
+000060 INSTALLATION.  RECREATION LEAGUE BATCH GROUP.
+000070 DATE-WRITTEN.  2022-06-03.
+000080 DATE-COMPILED.
+000090*-----------------------------------------------------------*
+000100* MODIFICATION HISTORY.
+000110*
+000120* DATE       INIT  DESCRIPTION
+000130* ---------- ----  ------------------------------------------
+000140* 2022-06-03 PD    ORIGINAL SINGLE-CATEGORY VERSION.
+000150* 2026-08-08 PD    GIVEN A PROPER CALL INTERFACE (LINKAGE
+000160*                  SECTION, PROCEDURE DIVISION USING) SO IT
+000170*                  CAN ACTUALLY BE INVOKED AS A SUBPROGRAM AS
+000180*                  INTENDED. ADDED THE "YACHT-SCORECARD" ENTRY
+000190*                  POINT, WHICH SCORES ALL TWELVE CATEGORIES
+000200*                  FROM ONE ROLL IN A SINGLE CALL INSTEAD OF
+000210*                  REQUIRING ONE CALL PER CATEGORY PER TURN.
+000220*                  THE PER-CATEGORY SCORING RULES ARE NOW
+000230*                  SHARED BY BOTH ENTRIES INSTEAD OF BEING
+000240*                  DUPLICATED.
+000250* 2026-08-08 PD    EACH DIE IS NOW VALIDATED (MUST BE 1-6)
+000260*                  BEFORE SCORING. BOTH ENTRIES RETURN A NEW
+000270*                  LK-VALID-SWITCH SO A BAD ROLL COMES BACK
+000280*                  WITH A ZERO RESULT/SCORECARD AND A VISIBLE
+000290*                  "N" INSTEAD OF A SCORE THAT LOOKS REAL BUT
+000300*                  WAS COMPUTED FROM GARBAGE.
+000310* 2026-08-08 PD    2000-SCORE-CATEGORY NOW DISPATCHES ON THE
+000320*                  CATEGORY'S POSITION IN YACHT-CATEGORY-TABLE
+000330*                  (SET BY 1020-VALIDATE-CATEGORY) INSTEAD OF
+000340*                  ON THE CATEGORY NAME ITSELF, AND A NEW
+000350*                  "YACHT-LOAD-CATEGORIES" ENTRY POINT LETS
+000360*                  YACHTBATCH REPLACE THE TWELVE COMPILED-IN
+000370*                  NAMES WITH AN OPERATIONS-SUPPLIED SET READ
+000380*                  FROM AN OPTIONAL PARM FILE. A RENAMED
+000390*                  CATEGORY NO LONGER NEEDS THE SCORING
+000400*                  DISPATCH TOUCHED, AS LONG AS ITS POSITION
+000410*                  IN THE TABLE STILL MATCHES THE SCORING RULE
+000420*                  IT SHOULD GET - A CATEGORY WHOSE SCORING
+000430*                  RULE DOES NOT EXIST YET OBVIOUSLY STILL
+000440*                  NEEDS ONE WRITTEN AND COMPILED IN.
+000441* 2026-08-09 PD    BOTH ENTRIES NOW VALIDATE THE DICE BEFORE
+000442*                  TALLYING THEM. 1000-SPLIT-DICE USED TO RUN
+000443*                  FIRST AND SUBSCRIPTED WS-C WITH THE RAW,
+000444*                  UNVALIDATED DIGITS, SO A DIE OF 0 OR 7-9
+000445*                  CORRUPTED STORAGE ADJACENT TO WS-COUNT
+000446*                  BEFORE 1010-VALIDATE-DICE EVER RAN. WS-DIGITS
+000447*                  IS NOW POPULATED DIRECTLY SO VALIDATION CAN
+000448*                  RUN FIRST, AND 1000-SPLIT-DICE ONLY RUNS
+000449*                  ONCE THE ROLL IS KNOWN GOOD.
+000450*-----------------------------------------------------------*
+000460 ENVIRONMENT DIVISION.
+000470 DATA DIVISION.
+000480 WORKING-STORAGE SECTION.
+000490 01  WS-CATEGORY PIC X(15).
+000500 01  WS-DICE     PIC 9(5).
+000510 01  WS-RESULT   PIC 99.
+000520      
+000530 01  WS-DIGITS.
+000540     05 WS-D1        PIC 9(1).
+000550     05 WS-D2        PIC 9(1).
+000560     05 WS-D3        PIC 9(1).
+000570     05 WS-D4        PIC 9(1).
+000580     05 WS-D5        PIC 9(1).
+000590      
+000600 01  WS-COUNT.
+000610     05 WS-C         PIC 9(1) OCCURS 6 TIMES.
+000620      
+000630 01  WS-N            PIC 9(1).
+000640 01  WS-I            PIC 9(1) COMP.
+000650 01  WS-TMP          PIC 9(1).
+000660      
+000670 01  WS-VALID-SWITCH PIC X(01).
+000680     88 WS-ROLL-VALID            VALUE "Y".
+000690     88 WS-ROLL-INVALID          VALUE "N".
+000700      
+000710 01  WS-K            PIC 9(2) COMP.
+000720      
+000730 01  WS-CATEGORY-FOUND-SWITCH PIC X(01).
+000740     88 WS-CATEGORY-FOUND                VALUE "Y".
+000750 01  WS-FOUND-CATEGORY-IDX    PIC 9(02) COMP VALUE 0.
+000760      
+000770 COPY YACHTCAT.
+000780      
+000790 01  WS-SCORECARD.
+000800     05 WS-SC-ONES            PIC 99.
+000810     05 WS-SC-TWOS            PIC 99.
+000820     05 WS-SC-THREES          PIC 99.
+000830     05 WS-SC-FOURS           PIC 99.
+000840     05 WS-SC-FIVES           PIC 99.
+000850     05 WS-SC-SIXES           PIC 99.
+000860     05 WS-SC-CHOICE          PIC 99.
+000870     05 WS-SC-FOUR-KIND       PIC 99.
+000880     05 WS-SC-FULL-HOUSE      PIC 99.
+000890     05 WS-SC-LITTLE-STRAIGHT PIC 99.
+000900     05 WS-SC-BIG-STRAIGHT    PIC 99.
+000910     05 WS-SC-YACHT           PIC 99.
+000920      
+000930 LINKAGE SECTION.
+000940 01  LK-CATEGORY PIC X(15).
+000950 01  LK-DICE     PIC 9(5).
+000960 01  LK-RESULT   PIC 99.
+000970 01  LK-VALID-SWITCH PIC X(01).
+000980      
+000990 01  LK-SCORECARD.
+001000     05 LK-SC-ONES            PIC 99.
+001010     05 LK-SC-TWOS            PIC 99.
+001020     05 LK-SC-THREES          PIC 99.
+001030     05 LK-SC-FOURS           PIC 99.
+001040     05 LK-SC-FIVES           PIC 99.
+001050     05 LK-SC-SIXES           PIC 99.
+001060     05 LK-SC-CHOICE          PIC 99.
+001070     05 LK-SC-FOUR-KIND       PIC 99.
+001080     05 LK-SC-FULL-HOUSE      PIC 99.
+001090     05 LK-SC-LITTLE-STRAIGHT PIC 99.
+001100     05 LK-SC-BIG-STRAIGHT    PIC 99.
+001110     05 LK-SC-YACHT           PIC 99.
+001120      
+001130 01  LK-CATEGORY-OVERRIDE.
+001140     05 LK-CAT-ENTRY PIC X(15) OCCURS 12 TIMES.
+001150      
+001160 PROCEDURE DIVISION USING LK-CATEGORY LK-DICE LK-RESULT
+001170     LK-VALID-SWITCH.
+001180*-----------------------------------------------------------*
+001190* 0000-MAINLINE - SCORE ONE CATEGORY AGAINST ONE ROLL.
+001200*-----------------------------------------------------------*
+001210 0000-MAINLINE.
+001220     MOVE LK-CATEGORY TO WS-CATEGORY
+001230     MOVE LK-DICE     TO WS-DICE
+001240     MOVE WS-DICE TO WS-DIGITS
+001250     PERFORM 1010-VALIDATE-DICE
+001260     PERFORM 1020-VALIDATE-CATEGORY
+001270     IF WS-ROLL-VALID THEN
+001271         PERFORM 1000-SPLIT-DICE
+001280         PERFORM 2000-SCORE-CATEGORY
+001290     ELSE
+001300         MOVE 0 TO WS-RESULT
+001310     END-IF
+001320     MOVE WS-RESULT       TO LK-RESULT
+001330     MOVE WS-VALID-SWITCH TO LK-VALID-SWITCH
+001340     GOBACK.
+001350      
+001360*-----------------------------------------------------------*
+001370* 1000-SPLIT-DICE - BREAK WS-DICE INTO ITS FIVE DIGITS AND
+001380*                   TALLY HOW MANY OF EACH FACE VALUE SHOWED.
+001390*-----------------------------------------------------------*
+001400 1000-SPLIT-DICE.
+001410     MOVE WS-DICE TO WS-DIGITS
+001420     MOVE 000000 TO WS-COUNT
+001430     ADD 1 TO WS-C(WS-D1)
+001440     ADD 1 TO WS-C(WS-D2)
+001450     ADD 1 TO WS-C(WS-D3)
+001460     ADD 1 TO WS-C(WS-D4)
+001470     ADD 1 TO WS-C(WS-D5).
+001480*-----------------------------------------------------------*
+001490* 1010-VALIDATE-DICE - EACH DIE MUST BE A FACE VALUE OF 1
+001500*                      THROUGH 6. WS-D1 THROUGH WS-D5 ARE
+001510*                      UNSIGNED SINGLE DIGITS, SO A DIE THAT
+001520*                      CAME IN AS 0 OR ABOVE 6 IS THE ONLY
+001530*                      WAY THIS CAN FAIL.
+001540*-----------------------------------------------------------*
+001550 1010-VALIDATE-DICE.
+001560     MOVE "Y" TO WS-VALID-SWITCH
+001570     IF WS-D1 < 1 OR WS-D1 > 6 THEN
+001580         MOVE "N" TO WS-VALID-SWITCH
+001590     END-IF
+001600     IF WS-D2 < 1 OR WS-D2 > 6 THEN
+001610         MOVE "N" TO WS-VALID-SWITCH
+001620     END-IF
+001630     IF WS-D3 < 1 OR WS-D3 > 6 THEN
+001640         MOVE "N" TO WS-VALID-SWITCH
+001650     END-IF
+001660     IF WS-D4 < 1 OR WS-D4 > 6 THEN
+001670         MOVE "N" TO WS-VALID-SWITCH
+001680     END-IF
+001690     IF WS-D5 < 1 OR WS-D5 > 6 THEN
+001700         MOVE "N" TO WS-VALID-SWITCH
+001710     END-IF.
+001720*-----------------------------------------------------------*
+001730* 1020-VALIDATE-CATEGORY - WS-CATEGORY MUST BE ONE OF THE
+001740*                          TWELVE NAMES IN YACHT-CATEGORY-
+001750*                          TABLE. THIS ONLY EVER TURNS THE
+001760*                          SWITCH FROM "Y" TO "N" - IT NEVER
+001770*                          OVERRIDES A DIE FAILURE ALREADY
+001780*                          FOUND BY 1010-VALIDATE-DICE.
+001790*-----------------------------------------------------------*
+001800 1020-VALIDATE-CATEGORY.
+001810     MOVE "N" TO WS-CATEGORY-FOUND-SWITCH
+001820     PERFORM 1025-CATEGORY-TABLE-CHECK
+001830         VARYING WS-K FROM 1 BY 1
+001840         UNTIL WS-K > 12
+001850             OR WS-CATEGORY-FOUND
+001860     IF NOT WS-CATEGORY-FOUND THEN
+001870         MOVE "N" TO WS-VALID-SWITCH
+001880     END-IF.
+001890      
+001900 1025-CATEGORY-TABLE-CHECK.
+001910     IF CAT-TABLE-ENTRY (WS-K) = WS-CATEGORY THEN
+001920         MOVE "Y"  TO WS-CATEGORY-FOUND-SWITCH
+001930         MOVE WS-K TO WS-FOUND-CATEGORY-IDX
+001940     END-IF.
+001950*-----------------------------------------------------------*
+001960* 2000-SCORE-CATEGORY - DISPATCH TO THE SCORING RULE FOR
+001970*                       WS-CATEGORY, BY ITS POSITION IN
+001980*                       YACHT-CATEGORY-TABLE (SET BY
+001990*                       1020-VALIDATE-CATEGORY) RATHER THAN
+002000*                       BY THE CATEGORY NAME ITSELF, SO A
+002010*                       CATEGORY OPERATIONS HAS RENAMED VIA
+002020*                       THE YACHT-LOAD-CATEGORIES OVERRIDE
+002030*                       STILL ROUTES TO ITS SCORING RULE.
+002040*-----------------------------------------------------------*
+002050 2000-SCORE-CATEGORY.
+002060     MOVE 0 TO WS-RESULT
+002070     EVALUATE WS-FOUND-CATEGORY-IDX
+002080         WHEN 1  PERFORM 3101-SCORE-ONES
+002090         WHEN 2  PERFORM 3102-SCORE-TWOS
+002100         WHEN 3  PERFORM 3103-SCORE-THREES
+002110         WHEN 4  PERFORM 3104-SCORE-FOURS
+002120         WHEN 5  PERFORM 3105-SCORE-FIVES
+002130         WHEN 6  PERFORM 3106-SCORE-SIXES
+002140         WHEN 7  PERFORM 3160-SCORE-CHOICE
+002150         WHEN 8  PERFORM 3200-SCORE-FOUR-KIND
+002160         WHEN 9  PERFORM 3210-SCORE-FULL-HOUSE
+002170         WHEN 10 PERFORM 3180-SCORE-LITTLE-STRAIGHT
+002180         WHEN 11 PERFORM 3190-SCORE-BIG-STRAIGHT
+002190         WHEN 12 PERFORM 3170-SCORE-YACHT
+002200         WHEN OTHER CONTINUE
+002210     END-EVALUATE.
+002220      
+002230*-----------------------------------------------------------*
+002240* 3101-3106 - SCORE THE SIX NUMBER CATEGORIES.
+002250*-----------------------------------------------------------*
+002260 3101-SCORE-ONES.
+002270     MOVE 1 TO WS-N
+002280     PERFORM 3150-SCORE-NUMBER.
+002290      
+002300 3102-SCORE-TWOS.
+002310     MOVE 2 TO WS-N
+002320     PERFORM 3150-SCORE-NUMBER.
+002330      
+002340 3103-SCORE-THREES.
+002350     MOVE 3 TO WS-N
+002360     PERFORM 3150-SCORE-NUMBER.
+002370      
+002380 3104-SCORE-FOURS.
+002390     MOVE 4 TO WS-N
+002400     PERFORM 3150-SCORE-NUMBER.
+002410      
+002420 3105-SCORE-FIVES.
+002430     MOVE 5 TO WS-N
+002440     PERFORM 3150-SCORE-NUMBER.
+002450      
+002460 3106-SCORE-SIXES.
+002470     MOVE 6 TO WS-N
+002480     PERFORM 3150-SCORE-NUMBER.
+002490      
+002500*-----------------------------------------------------------*
+002510* 3150-SCORE-NUMBER - SUM THE DICE MATCHING WS-N.
+002520*-----------------------------------------------------------*
+002530 3150-SCORE-NUMBER.
+002540     MOVE 0 TO WS-RESULT
+002550     IF WS-D1 = WS-N THEN ADD WS-N TO WS-RESULT END-IF
+002560     IF WS-D2 = WS-N THEN ADD WS-N TO WS-RESULT END-IF
+002570     IF WS-D3 = WS-N THEN ADD WS-N TO WS-RESULT END-IF
+002580     IF WS-D4 = WS-N THEN ADD WS-N TO WS-RESULT END-IF
+002590     IF WS-D5 = WS-N THEN ADD WS-N TO WS-RESULT END-IF.
+002600      
+002610*-----------------------------------------------------------*
+002620* 3160-SCORE-CHOICE - SUM OF ALL FIVE DICE.
+002630*-----------------------------------------------------------*
+002640 3160-SCORE-CHOICE.
+002650     COMPUTE WS-RESULT = WS-D1 + WS-D2 + WS-D3 + WS-D4 + WS-D5.
+002660      
+002670*-----------------------------------------------------------*
+002680* 3170-SCORE-YACHT - ALL FIVE DICE THE SAME FACE.
+002690*-----------------------------------------------------------*
+002700 3170-SCORE-YACHT.
+002710     MOVE 0 TO WS-RESULT
+002720     IF WS-D1 = WS-D2 AND WS-D1 = WS-D3 AND WS-D1 = WS-D4
+002730             AND WS-D1 = WS-D5 THEN
+002740         MOVE 50 TO WS-RESULT
+002750     END-IF.
+002760      
+002770*-----------------------------------------------------------*
+002780* 3180-SCORE-LITTLE-STRAIGHT - FACES 1 THROUGH 5, ONE EACH.
+002790*-----------------------------------------------------------*
+002800 3180-SCORE-LITTLE-STRAIGHT.
+002810     MOVE 0 TO WS-RESULT
+002820     IF WS-C(1) = 1 AND WS-C(2) = 1 AND WS-C(3) = 1
+002830             AND WS-C(4) = 1 AND WS-C(5) = 1 THEN
+002840         MOVE 30 TO WS-RESULT
+002850     END-IF.
+002860      
+002870*-----------------------------------------------------------*
+002880* 3190-SCORE-BIG-STRAIGHT - FACES 2 THROUGH 6, ONE EACH.
+002890*-----------------------------------------------------------*
+002900 3190-SCORE-BIG-STRAIGHT.
+002910     MOVE 0 TO WS-RESULT
+002920     IF WS-C(2) = 1 AND WS-C(3) = 1 AND WS-C(4) = 1
+002930             AND WS-C(5) = 1 AND WS-C(6) = 1 THEN
+002940         MOVE 30 TO WS-RESULT
+002950     END-IF.
+002960      
+002970*-----------------------------------------------------------*
+002980* 3200-SCORE-FOUR-KIND - FOUR OR MORE DICE ON ONE FACE.
+002990*-----------------------------------------------------------*
+003000 3200-SCORE-FOUR-KIND.
+003010     MOVE 0 TO WS-RESULT
+003020     PERFORM 3205-FOUR-KIND-CHECK
+003030         VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 6.
+003040      
+003050 3205-FOUR-KIND-CHECK.
+003060     IF WS-C(WS-I) >= 4 THEN
+003070         COMPUTE WS-RESULT = 4 * WS-I
+003080     END-IF.
+003090      
+003100*-----------------------------------------------------------*
+003110* 3210-SCORE-FULL-HOUSE - EXACTLY ONE TRIPLE AND ONE PAIR.
+003120*-----------------------------------------------------------*
+003130 3210-SCORE-FULL-HOUSE.
+003140     MOVE 0 TO WS-RESULT
+003150     MOVE 0 TO WS-TMP
+003160     PERFORM 3215-FULL-HOUSE-CHECK
+003170         VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 6
+003180     IF WS-TMP NOT = 2 THEN
+003190         MOVE 0 TO WS-RESULT
+003200     END-IF.
+003210      
+003220 3215-FULL-HOUSE-CHECK.
+003230     IF WS-C(WS-I) = 3 THEN
+003240         ADD 1 TO WS-TMP
+003250         COMPUTE WS-RESULT = WS-RESULT + 3 * WS-I
+003260     END-IF
+003270     IF WS-C(WS-I) = 2 THEN
+003280         ADD 1 TO WS-TMP
+003290         COMPUTE WS-RESULT = WS-RESULT + 2 * WS-I
+003300     END-IF.
+003310      
+003320*-----------------------------------------------------------*
+003330* 5000-COMPUTE-SCORECARD - SCORE ALL TWELVE CATEGORIES
+003340*                          AGAINST THE CURRENT ROLL.
+003350*-----------------------------------------------------------*
+003360 5000-COMPUTE-SCORECARD.
+003370     PERFORM 3101-SCORE-ONES
+003380     MOVE WS-RESULT TO WS-SC-ONES
+003390     PERFORM 3102-SCORE-TWOS
+003400     MOVE WS-RESULT TO WS-SC-TWOS
+003410     PERFORM 3103-SCORE-THREES
+003420     MOVE WS-RESULT TO WS-SC-THREES
+003430     PERFORM 3104-SCORE-FOURS
+003440     MOVE WS-RESULT TO WS-SC-FOURS
+003450     PERFORM 3105-SCORE-FIVES
+003460     MOVE WS-RESULT TO WS-SC-FIVES
+003470     PERFORM 3106-SCORE-SIXES
+003480     MOVE WS-RESULT TO WS-SC-SIXES
+003490     PERFORM 3160-SCORE-CHOICE
+003500     MOVE WS-RESULT TO WS-SC-CHOICE
+003510     PERFORM 3200-SCORE-FOUR-KIND
+003520     MOVE WS-RESULT TO WS-SC-FOUR-KIND
+003530     PERFORM 3210-SCORE-FULL-HOUSE
+003540     MOVE WS-RESULT TO WS-SC-FULL-HOUSE
+003550     PERFORM 3180-SCORE-LITTLE-STRAIGHT
+003560     MOVE WS-RESULT TO WS-SC-LITTLE-STRAIGHT
+003570     PERFORM 3190-SCORE-BIG-STRAIGHT
+003580     MOVE WS-RESULT TO WS-SC-BIG-STRAIGHT
+003590     PERFORM 3170-SCORE-YACHT
+003600     MOVE WS-RESULT TO WS-SC-YACHT.
+003610      
+003620 ENTRY "YACHT-SCORECARD" USING LK-DICE LK-SCORECARD
+003630     LK-VALID-SWITCH.
+003640     MOVE LK-DICE TO WS-DICE
+003641     MOVE WS-DICE TO WS-DIGITS
+003650     PERFORM 1010-VALIDATE-DICE
+003660     IF WS-ROLL-VALID THEN
+003670         PERFORM 1000-SPLIT-DICE
+003680         PERFORM 5000-COMPUTE-SCORECARD
+003690     ELSE
+003700         MOVE ZEROS TO WS-SCORECARD
+003710     END-IF
+003720     MOVE WS-SCORECARD    TO LK-SCORECARD
+003730     MOVE WS-VALID-SWITCH TO LK-VALID-SWITCH
+003740     GOBACK.
+003750      
+003760*-----------------------------------------------------------*
+003770* ENTRY "YACHT-LOAD-CATEGORIES" - REPLACE THE COMPILED-IN
+003780*                  YACHT-CATEGORY-TABLE WITH AN OPERATIONS-
+003790*                  SUPPLIED SET OF TWELVE NAMES. CALLED ONCE
+003800*                  BY YACHTBATCH AT STARTUP WHEN AN OPTIONAL
+003810*                  CATPARM OVERRIDE FILE IS PRESENT. SINCE
+003820*                  WORKING-STORAGE IS SHARED BY EVERY ENTRY
+003830*                  POINT IN THIS PROGRAM, THE REPLACEMENT
+003840*                  TABLE STAYS IN EFFECT FOR EVERY SUBSEQUENT
+003850*                  CALL TO "YACHT" OR "YACHT-SCORECARD" FOR
+003860*                  THE REST OF THE RUN.
+003870*-----------------------------------------------------------*
+003880 ENTRY "YACHT-LOAD-CATEGORIES" USING LK-CATEGORY-OVERRIDE.
+003890     MOVE LK-CATEGORY-OVERRIDE TO YACHT-CATEGORY-TABLE
+003900     GOBACK.
